@@ -1,33 +1,1739 @@
-000000*/*
-000000* * CSCI3180 Principles of Programming Languages
-000000* *
-000000* * --- Declaration ---
-000000* *
-000000* * I declare that the assignment here submitted is original except for source
-000000* * material explicitly acknowledged. I also acknowledge that I am aware of
-000000* * University policy and regulations on honesty in academic work, and of the
-000000* * disciplinary guidelines and procedures applicable to breaches of such policy
-000000* * and regulations, as contained in the website
-000000* * http://www.cuhk.edu.hk/policy/academichonesty/
-000000* *
-000000* * Assignment 1
-000000* * Name : Lam King Fung
-000000* * Student ID : 1155108968
-000000* * Email Addr : kflam8@cse.cuhk.edu.hk
-000000* */
-000010 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID.   TA_RANKING.
-000030 AUTHOR        LAM KING FUNG.
-000040 
-000050 ENVIRONMENT DIVISION.
-000060 INPUT-OUTPUT SECTION.
-000070 FILE CONTROL.
-000080     SELECT CANDIDATES ASSIGN TO 'candidates.txt'
-000081       ORGANIZATION IS LINE SEQUENTIAL
-000082       FILE STATUS IS CAN-FS.
-000090     SELECT INSTRUCTORS ASSIGN TO 'instrustors.txt'
-000091       ORGANIZATION IS LINE SEQUENTIAL
-000092       FILE STATUS IS INS-FS.
-000100     SELECT OUTFILE ASSIGN TO 'output.txt'
-000101       ORGANIZATION IS SEQUENTIAL
-000102       FILE STATUS IS OUT-FS.
\ No newline at end of file
+000010*/*
+000020* * CSCI3180 Principles of Programming Languages
+000030* *
+000040* * --- Declaration ---
+000050* *
+000060* * I declare that the assignment here submitted is original except for source
+000070* * material explicitly acknowledged. I also acknowledge that I am aware of
+000080* * University policy and regulations on honesty in academic work, and of the
+000090* * disciplinary guidelines and procedures applicable to breaches of such policy
+000100* * and regulations, as contained in the website
+000110* * http://www.cuhk.edu.hk/policy/academichonesty/
+000120* *
+000130* * Assignment 1
+000140* * Name : Lam King Fung
+000150* * Student ID : 1155108968
+000160* * Email Addr : kflam8@cse.cuhk.edu.hk
+000170* */
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.   TA_RANKING.
+000200 AUTHOR        LAM KING FUNG.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CANDIDATES ASSIGN TO 'candidates.txt'
+000260       ORGANIZATION IS LINE SEQUENTIAL
+000270       FILE STATUS IS CAN-FS.
+000280     SELECT INSTRUCTORS ASSIGN TO 'instrustors.txt'
+000290       ORGANIZATION IS LINE SEQUENTIAL
+000300       FILE STATUS IS INS-FS.
+000310     SELECT OUTFILE ASSIGN TO 'output.txt'
+000320       ORGANIZATION IS SEQUENTIAL
+000330       FILE STATUS IS OUT-FS.
+000340     SELECT UNMATCHED ASSIGN TO 'unmatched.txt'
+000350       ORGANIZATION IS LINE SEQUENTIAL
+000360       FILE STATUS IS UNM-FS.
+000370     SELECT CHECKPOINT ASSIGN TO 'checkpoint.txt'
+000380       ORGANIZATION IS LINE SEQUENTIAL
+000390       FILE STATUS IS CKP-FS.
+000400     SELECT REJECTS ASSIGN TO 'reject.txt'
+000410       ORGANIZATION IS LINE SEQUENTIAL
+000420       FILE STATUS IS REJ-FS.
+000430     SELECT PAYROLL-EXPORT ASSIGN TO 'payroll_export.txt'
+000440       ORGANIZATION IS LINE SEQUENTIAL
+000450       FILE STATUS IS PAY-FS.
+000460     SELECT AUDIT-LOG ASSIGN TO 'audit_log.txt'
+000470       ORGANIZATION IS LINE SEQUENTIAL
+000480       FILE STATUS IS AUD-FS.
+000490     SELECT OVERRIDES ASSIGN TO 'overrides.txt'
+000500       ORGANIZATION IS LINE SEQUENTIAL
+000510       FILE STATUS IS OVR-FS.
+000520     SELECT SUMMARY ASSIGN TO 'summary.txt'
+000530       ORGANIZATION IS LINE SEQUENTIAL
+000540       FILE STATUS IS SUM-FS.
+000550     SELECT RELOOKUP-LIST ASSIGN TO 'relookup.txt'
+000560       ORGANIZATION IS LINE SEQUENTIAL
+000570       FILE STATUS IS RLU-FS.
+000580     SELECT OUTFILE-IDX ASSIGN TO 'output_idx.dat'
+000590       ORGANIZATION IS INDEXED
+000600       ACCESS MODE IS DYNAMIC
+000610       RECORD KEY IS OUT-IDX-CAN-ID
+000620       FILE STATUS IS OTX-FS.
+000630     SELECT CHECKPOINT-CAN-DATA ASSIGN TO 'checkpoint_can.txt'
+000640       ORGANIZATION IS LINE SEQUENTIAL
+000650       FILE STATUS IS CKD-FS.
+000660     SELECT CHECKPOINT-INS-DATA ASSIGN TO 'checkpoint_ins.txt'
+000670       ORGANIZATION IS LINE SEQUENTIAL
+000680       FILE STATUS IS CKI-FS.
+000690
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  CANDIDATES
+000730     RECORDING MODE IS F.
+000740 01  CANDIDATE-RECORD-IN.
+000750     05  CAN-ID-IN             PIC X(09).
+000760     05  CAN-GPA-IN            PIC 9(01)V9(02).
+000770     05  CAN-PREF-COUNT-IN     PIC 9(02).
+000780     05  CAN-PREF-LIST-IN      PIC X(09) OCCURS 10 TIMES.
+000790
+000800 FD  INSTRUCTORS
+000810     RECORDING MODE IS F.
+000820 01  INSTRUCTOR-RECORD-IN.
+000830     05  INS-ID-IN             PIC X(09).
+000840     05  INS-NUM-SLOTS-IN      PIC 9(02).
+000850     05  INS-COURSE-CODE-IN    PIC X(08).
+000860     05  INS-TERM-CODE-IN      PIC X(06).
+000870     05  INS-APPT-HOURS-IN     PIC 9(03).
+000880     05  INS-PREF-COUNT-IN     PIC 9(02).
+000890     05  INS-PREF-LIST-IN      PIC X(09) OCCURS 10 TIMES.
+000900
+000910 FD  OUTFILE.
+000920 01  OUTPUT-RECORD.
+000930     05  OUT-CAN-ID            PIC X(09).
+000940     05  OUT-INS-ID            PIC X(09).
+000950     05  OUT-CAN-RANK          PIC 9(02).
+000960     05  OUT-INS-RANK          PIC 9(02).
+000970     05  OUT-SLOT-NO           PIC 9(02).
+000980     05  OUT-CAN-GPA           PIC 9(01)V9(02).
+000990     05  OUT-PREPIN            PIC X(01).
+001000
+001010 FD  UNMATCHED
+001020     RECORDING MODE IS F.
+001030 01  UNMATCHED-RECORD          PIC X(60).
+001040
+001050 FD  CHECKPOINT
+001060     RECORDING MODE IS F.
+001070 01  CHECKPOINT-RECORD.
+001080     05  CKP-CAN-LINE-NO       PIC 9(05).
+001090     05  CKP-INS-LINE-NO       PIC 9(05).
+001100
+001110 FD  REJECTS
+001120     RECORDING MODE IS F.
+001130 01  REJECT-RECORD             PIC X(60).
+001140
+001150 FD  PAYROLL-EXPORT
+001160     RECORDING MODE IS F.
+001170 01  PAYROLL-RECORD.
+001180     05  PAY-STUDENT-ID        PIC X(09).
+001190     05  PAY-COURSE-CODE       PIC X(08).
+001200     05  PAY-APPT-HOURS        PIC 9(03).
+001210     05  PAY-TERM-CODE         PIC X(06).
+001220
+001230 FD  AUDIT-LOG
+001240     RECORDING MODE IS F.
+001250 01  AUDIT-RECORD.
+001260     05  AUD-CAN-ID            PIC X(09).
+001270     05  AUD-INS-ID            PIC X(09).
+001280     05  AUD-CAN-RANK          PIC 9(02).
+001290     05  AUD-INS-RANK          PIC 9(02).
+001300     05  AUD-ROUND-NO          PIC 9(03).
+001310     05  AUD-RUN-DATE          PIC 9(06).
+001320     05  AUD-RUN-TIME          PIC 9(08).
+001330
+001340 FD  OVERRIDES
+001350     RECORDING MODE IS F.
+001360 01  OVERRIDE-RECORD-IN.
+001370     05  OVR-CAN-ID-IN         PIC X(09).
+001380     05  OVR-INS-ID-IN         PIC X(09).
+001390
+001400 FD  SUMMARY
+001410     RECORDING MODE IS F.
+001420 01  SUMMARY-RECORD            PIC X(60).
+001430
+001440 FD  RELOOKUP-LIST
+001450     RECORDING MODE IS F.
+001460 01  RELOOKUP-RECORD-IN        PIC X(09).
+001470
+001480 FD  OUTFILE-IDX.
+001490 01  OUTPUT-RECORD-IDX.
+001500     05  OUT-IDX-CAN-ID        PIC X(09).
+001510     05  OUT-IDX-INS-ID        PIC X(09).
+001520     05  OUT-IDX-CAN-RANK      PIC 9(02).
+001530     05  OUT-IDX-INS-RANK      PIC 9(02).
+001540     05  OUT-IDX-SLOT-NO       PIC 9(02).
+001550     05  OUT-IDX-CAN-GPA       PIC 9(01)V9(02).
+001560     05  OUT-IDX-PREPIN        PIC X(01).
+001570
+001580 FD  CHECKPOINT-CAN-DATA
+001590     RECORDING MODE IS F.
+001600 01  CKD-CAN-RECORD.
+001610     05  CKD-CAN-ID            PIC X(09).
+001620     05  CKD-CAN-GPA           PIC 9(01)V9(02).
+001630     05  CKD-CAN-PREF-COUNT    PIC 9(02).
+001640     05  CKD-CAN-PREF-LIST     PIC X(09) OCCURS 10 TIMES.
+001650
+001660 FD  CHECKPOINT-INS-DATA
+001670     RECORDING MODE IS F.
+001680 01  CKI-INS-RECORD.
+001690     05  CKI-INS-ID            PIC X(09).
+001700     05  CKI-INS-NUM-SLOTS     PIC 9(02).
+001710     05  CKI-INS-COURSE-CODE   PIC X(08).
+001720     05  CKI-INS-TERM-CODE     PIC X(06).
+001730     05  CKI-INS-APPT-HOURS    PIC 9(03).
+001740     05  CKI-INS-PREF-COUNT    PIC 9(02).
+001750     05  CKI-INS-PREF-LIST     PIC X(09) OCCURS 10 TIMES.
+001760
+001770 WORKING-STORAGE SECTION.
+001780*--------------------------------------------------------------*
+001790*    FILE STATUS FIELDS                                       *
+001800*--------------------------------------------------------------*
+001810 01  CAN-FS                    PIC X(02).
+001820     88  CAN-FS-OK             VALUE '00'.
+001830     88  CAN-FS-EOF            VALUE '10'.
+001840 01  INS-FS                    PIC X(02).
+001850     88  INS-FS-OK             VALUE '00'.
+001860     88  INS-FS-EOF            VALUE '10'.
+001870 01  OUT-FS                    PIC X(02).
+001880     88  OUT-FS-OK             VALUE '00'.
+001890 01  UNM-FS                    PIC X(02).
+001900     88  UNM-FS-OK             VALUE '00'.
+001910 01  CKP-FS                    PIC X(02).
+001920     88  CKP-FS-OK             VALUE '00'.
+001930     88  CKP-FS-EOF            VALUE '10'.
+001940 01  CKD-FS                    PIC X(02).
+001950     88  CKD-FS-OK             VALUE '00'.
+001960     88  CKD-FS-EOF            VALUE '10'.
+001970 01  CKI-FS                    PIC X(02).
+001980     88  CKI-FS-OK             VALUE '00'.
+001990     88  CKI-FS-EOF            VALUE '10'.
+002000 01  REJ-FS                    PIC X(02).
+002010     88  REJ-FS-OK             VALUE '00'.
+002020 01  PAY-FS                    PIC X(02).
+002030     88  PAY-FS-OK             VALUE '00'.
+002040 01  AUD-FS                    PIC X(02).
+002050     88  AUD-FS-OK             VALUE '00'.
+002060 01  OVR-FS                    PIC X(02).
+002070     88  OVR-FS-OK             VALUE '00'.
+002080     88  OVR-FS-EOF            VALUE '10'.
+002090 01  SUM-FS                    PIC X(02).
+002100     88  SUM-FS-OK             VALUE '00'.
+002110
+002120*--------------------------------------------------------------*
+002130*    CANDIDATE TABLE                                          *
+002140*--------------------------------------------------------------*
+002150 01  CAN-TABLE.
+002160     05  CAN-ENTRY             OCCURS 200 TIMES
+002170                               INDEXED BY CAN-IDX CAN-SCAN-IDX.
+002180         10  CAN-ID                PIC X(09).
+002190         10  CAN-GPA               PIC 9(01)V9(02).
+002200         10  CAN-PREF-COUNT        PIC 9(02).
+002210         10  CAN-PREF-LIST         PIC X(09) OCCURS 10 TIMES.
+002220         10  CAN-MATCHED-SW        PIC X(01).
+002230             88  CAN-IS-MATCHED    VALUE 'Y'.
+002240             88  CAN-NOT-MATCHED   VALUE 'N'.
+002250         10  CAN-CURRENT-PROP      PIC 9(02).
+002260         10  CAN-MATCHED-INS       PIC X(09).
+002270         10  CAN-MATCHED-RANK      PIC 9(02).
+002280         10  CAN-PREPIN-SW         PIC X(01).
+002290             88  CAN-IS-PREPIN     VALUE 'Y'.
+002300
+002310*--------------------------------------------------------------*
+002320*    INSTRUCTOR TABLE                                         *
+002330*--------------------------------------------------------------*
+002340 01  INS-TABLE.
+002350     05  INS-ENTRY             OCCURS 100 TIMES
+002360                               INDEXED BY INS-IDX.
+002370         10  INS-ID                PIC X(09).
+002380         10  INS-NUM-SLOTS         PIC 9(02).
+002390         10  INS-COURSE-CODE       PIC X(08).
+002400         10  INS-TERM-CODE         PIC X(06).
+002410         10  INS-APPT-HOURS        PIC 9(03).
+002420         10  INS-PREF-COUNT        PIC 9(02).
+002430         10  INS-PREF-LIST         PIC X(09) OCCURS 10 TIMES.
+002440         10  INS-SLOT             OCCURS 5 TIMES
+002450                                  INDEXED BY SLT-IDX.
+002460             15  INS-SLOT-CAN-ID   PIC X(09).
+002470             15  INS-SLOT-CAN-RANK PIC 9(02).
+002480             15  INS-SLOT-PREPIN   PIC X(01).
+002490         10  INS-FILLED-COUNT      PIC 9(02).
+002500
+002510*--------------------------------------------------------------*
+002520*    WORKING FIELDS AND SWITCHES                               *
+002530*--------------------------------------------------------------*
+002540 01  TAR-CAN-COUNT             PIC 9(03) VALUE 0.
+002550 01  TAR-INS-COUNT             PIC 9(03) VALUE 0.
+002560 01  TAR-CAN-EOF-SW            PIC X(01) VALUE 'N'.
+002570 01  TAR-INS-EOF-SW            PIC X(01) VALUE 'N'.
+002580 01  TAR-MATCH-DONE-SW         PIC X(01) VALUE 'N'.
+002590 01  TAR-FOUND-SW              PIC X(01) VALUE 'N'.
+002600 01  TAR-SUB                   PIC 9(02) VALUE 0.
+002610 01  TAR-TARGET-INS            PIC X(09) VALUE SPACES.
+002620 01  TAR-TARGET-CAN            PIC X(09) VALUE SPACES.
+002630 01  TAR-INS-FOUND-IDX         PIC 9(03) VALUE 0.
+002640 01  TAR-CAN-FOUND-IDX         PIC 9(03) VALUE 0.
+002650 01  TAR-RANK-AT-INS           PIC 9(02) VALUE 0.
+002660
+002670*--------------------------------------------------------------*
+002680*    CHECKPOINT / RESTART FIELDS                                *
+002690*--------------------------------------------------------------*
+002700 77  TAR-CKP-INTERVAL          PIC 9(03) VALUE 50.
+002710 01  TAR-RESTART-ARG           PIC X(10) VALUE SPACES.
+002720 01  TAR-RESTART-SW            PIC X(01) VALUE 'N'.
+002730     88  TAR-IS-RESTART        VALUE 'Y'.
+002740 01  TAR-CAN-LINE-NO           PIC 9(05) VALUE 0.
+002750 01  TAR-INS-LINE-NO           PIC 9(05) VALUE 0.
+002760 01  TAR-CAN-SKIP-COUNT        PIC 9(05) VALUE 0.
+002770 01  TAR-INS-SKIP-COUNT        PIC 9(05) VALUE 0.
+002780 01  TAR-CKP-QUOT              PIC 9(05) VALUE 0.
+002790 01  TAR-CKP-REM               PIC 9(03) VALUE 0.
+002800 01  TAR-CKD-EOF-SW            PIC X(01) VALUE 'N'.
+002810 01  TAR-CKI-EOF-SW            PIC X(01) VALUE 'N'.
+002820
+002830*--------------------------------------------------------------*
+002840*    MULTI-SLOT MATCHING FIELDS                                *
+002850*--------------------------------------------------------------*
+002860 01  TAR-WORST-SLOT-IDX        PIC 9(02) VALUE 0.
+002870 01  TAR-WORST-RANK            PIC 9(02) VALUE 0.
+002880 01  TAR-FREE-SLOT-IDX         PIC 9(02) VALUE 0.
+002890 01  TAR-SAVE-CAN-IDX          PIC 9(03) VALUE 0.
+002900 01  TAR-BUMPED-CAN-IDX        PIC 9(03) VALUE 0.
+002910 01  TAR-BUMP-SW               PIC X(01) VALUE 'N'.
+002920
+002930*--------------------------------------------------------------*
+002940*    CROSS-REFERENCE VALIDATION FIELDS                         *
+002950*--------------------------------------------------------------*
+002960 01  TAR-REJECT-COUNT          PIC 9(05) VALUE 0.
+002970
+002980*--------------------------------------------------------------*
+002990*    GPA TIEBREAK FIELDS                                      *
+003000*--------------------------------------------------------------*
+003010 01  TAR-TIEBREAK-SW           PIC X(01) VALUE 'N'.
+003020
+003030*--------------------------------------------------------------*
+003040*    AUDIT LOG FIELDS                                          *
+003050*--------------------------------------------------------------*
+003060 01  TAR-ROUND-NO              PIC 9(03) VALUE 0.
+003070 01  TAR-RUN-DATE              PIC 9(06) VALUE 0.
+003080 01  TAR-RUN-TIME              PIC 9(08) VALUE 0.
+003090
+003100*--------------------------------------------------------------*
+003110*    PRE-PIN OVERRIDE FIELDS                                   *
+003120*--------------------------------------------------------------*
+003130 01  TAR-OVR-EOF-SW            PIC X(01) VALUE 'N'.
+003140
+003150*--------------------------------------------------------------*
+003160*    RUN-SUMMARY STATISTICS FIELDS                             *
+003170*--------------------------------------------------------------*
+003180 01  TAR-SUM-1ST               PIC 9(05) VALUE 0.
+003190 01  TAR-SUM-2ND               PIC 9(05) VALUE 0.
+003200 01  TAR-SUM-3RD-PLUS          PIC 9(05) VALUE 0.
+003210 01  TAR-SUM-PREPIN            PIC 9(05) VALUE 0.
+003220 01  TAR-SUM-UNMATCHED         PIC 9(05) VALUE 0.
+003230
+003240*--------------------------------------------------------------*
+003250*    INDEXED RE-LOOKUP MODE FIELDS                             *
+003260*--------------------------------------------------------------*
+003270 01  RLU-FS                    PIC X(02).
+003280     88  RLU-FS-OK             VALUE '00'.
+003290     88  RLU-FS-EOF            VALUE '10'.
+003300 01  OTX-FS                    PIC X(02).
+003310     88  OTX-FS-OK             VALUE '00'.
+003320     88  OTX-FS-NOTFND         VALUE '23'.
+003330 01  TAR-RLU-EOF-SW            PIC X(01) VALUE 'N'.
+003340 01  TAR-IDX-EOF-SW            PIC X(01) VALUE 'N'.
+003350 01  TAR-RELOOKUP-SW           PIC X(01) VALUE 'N'.
+003360     88  TAR-IS-RELOOKUP       VALUE 'Y'.
+003370
+003380 PROCEDURE DIVISION.
+003390*=================================================================
+003400*    0000-MAINLINE
+003410*=================================================================
+003420 0000-MAINLINE.
+003430     PERFORM 1000-INIT THRU 1000-INIT-EXIT
+003440     PERFORM 1100-CHK-RESTART THRU 1100-CHK-RESTART-EXIT
+003450     IF TAR-IS-RELOOKUP
+003460         PERFORM 5000-RELOOKUP-MODE THRU 5000-RELOOKUP-MODE-EXIT
+003470     ELSE
+003480         PERFORM 2000-LOAD-CAN THRU 2000-LOAD-CAN-EXIT
+003490         PERFORM 2100-LOAD-INS THRU 2100-LOAD-INS-EXIT
+003500         PERFORM 2600-APPLY-OVERRIDES THRU
+003510             2600-APPLY-OVERRIDES-EXIT
+003520         PERFORM 2500-VALIDATE-XREF THRU 2500-VALIDATE-XREF-EXIT
+003530         PERFORM 3000-MATCH THRU 3000-MATCH-EXIT
+003540         PERFORM 4000-WRITE-OUT THRU 4000-WRITE-OUT-EXIT
+003550         PERFORM 4200-WRITE-PAYROLL THRU 4200-WRITE-PAYROLL-EXIT
+003560         PERFORM 4100-WRITE-UNM THRU 4100-WRITE-UNM-EXIT
+003570         PERFORM 4300-WRITE-SUMMARY THRU 4300-WRITE-SUMMARY-EXIT
+003580     END-IF
+003590     STOP RUN.
+003600
+003610*=================================================================
+003620*    1000-INIT
+003630*=================================================================
+003640 1000-INIT.
+003650     MOVE 0 TO TAR-CAN-COUNT
+003660     MOVE 0 TO TAR-INS-COUNT
+003670     MOVE 'N' TO TAR-CAN-EOF-SW
+003680     MOVE 'N' TO TAR-INS-EOF-SW
+003690     ACCEPT TAR-RUN-DATE FROM DATE
+003700     ACCEPT TAR-RUN-TIME FROM TIME.
+003710 1000-INIT-EXIT.
+003720     EXIT.
+003730
+003740*=================================================================
+003750*    1100-CHK-RESTART -- HONOUR AN OPTIONAL RESTART OR RELOOKUP
+003760*    MODE PARAMETER. A COMMAND-LINE ARGUMENT OF 'RESTART' CAUSES
+003770*    THE LAST CHECKPOINTED CAN-FS/INS-FS LINE NUMBERS TO BE
+003780*    RE-LOADED AND DISPLAYED FOR THE OPERATOR (DIAGNOSTIC ONLY --
+003790*    THEY ARE INTERVAL-ROUNDED AND DO NOT DRIVE THE ACTUAL SKIP).
+003800*    2000-LOAD-CAN/2100-LOAD-INS INSTEAD BULK-RELOAD CAN-TABLE/
+003810*    INS-TABLE FROM THE CHECKPOINT-CAN-DATA/CHECKPOINT-INS-DATA
+003820*    FILES (A RUNNING SNAPSHOT OF EVERY RESOLVED ROW, WRITTEN ONE
+003830*    PER RECORD, NOT JUST EVERY TAR-CKP-INTERVAL'TH) AND THEN SET
+003840*    TAR-CAN-SKIP-COUNT/TAR-INS-SKIP-COUNT FROM THE EXACT NUMBER
+003850*    OF ROWS THAT RELOAD FOUND, SO ONLY THE RECORDS BEYOND THE
+003860*    LAST SNAPSHOTTED ROW ARE RE-READ AND RE-PARSED.
+003870*    AN ARGUMENT OF 'RELOOKUP' DIVERTS THE WHOLE RUN TO
+003880*    5000-RELOOKUP-MODE INSTEAD OF THE NORMAL FULL MATCHING RUN.
+003890*=================================================================
+003900 1100-CHK-RESTART.
+003910     ACCEPT TAR-RESTART-ARG FROM COMMAND-LINE
+003920     IF TAR-RESTART-ARG = 'RESTART'
+003930         SET TAR-IS-RESTART TO TRUE
+003940         PERFORM 1110-READ-CKP THRU 1110-READ-CKP-EXIT
+003950     END-IF
+003960     IF TAR-RESTART-ARG = 'RELOOKUP'
+003970         SET TAR-IS-RELOOKUP TO TRUE
+003980     END-IF.
+003990 1100-CHK-RESTART-EXIT.
+004000     EXIT.
+004010
+004020 1110-READ-CKP.
+004030     OPEN INPUT CHECKPOINT
+004040     IF CKP-FS-OK
+004050         READ CHECKPOINT INTO CHECKPOINT-RECORD
+004060         IF CKP-FS-OK
+004070             DISPLAY 'LAST CHECKPOINT WAS CAN-LINE='
+004080                 CKP-CAN-LINE-NO ' INS-LINE='
+004090                 CKP-INS-LINE-NO
+004100         END-IF
+004110         CLOSE CHECKPOINT
+004120     END-IF.
+004130 1110-READ-CKP-EXIT.
+004140     EXIT.
+004150
+004160*=================================================================
+004170*    1120-WRITE-CKP -- PERSIST THE LAST SUCCESSFULLY PROCESSED
+004180*    CANDIDATE/INSTRUCTOR RECORD POSITION EVERY TAR-CKP-INTERVAL
+004190*    RECORDS SO A LATER RESTART RUN CAN SKIP AHEAD.
+004200*=================================================================
+004210 1120-WRITE-CKP.
+004220     MOVE TAR-CAN-LINE-NO TO CKP-CAN-LINE-NO
+004230     MOVE TAR-INS-LINE-NO TO CKP-INS-LINE-NO
+004240     OPEN OUTPUT CHECKPOINT
+004250     IF NOT CKP-FS-OK
+004260         DISPLAY 'ERROR OPENING CHECKPOINT FILE, STATUS=' CKP-FS
+004270     END-IF
+004280     WRITE CHECKPOINT-RECORD
+004290     CLOSE CHECKPOINT.
+004300  1120-WRITE-CKP-EXIT.
+004310      EXIT.
+004320*=================================================================
+004330*    1130-OPEN-AUDIT-LOG -- OPEN AUDIT-LOG FOR APPEND, CREATING IT
+004340*    IF IT DOES NOT YET EXIST.  SHARED BY 3000-MATCH (FULL RUN)
+004350*    AND 5000-RELOOKUP-MODE (TARGETED RE-RESOLUTION RUN) SO THE
+004360*    AUDIT TRAIL WRITTEN BY 3058-WRITE-AUDIT ALWAYS HAS AN OPEN
+004370*    FILE TO WRITE TO, NO MATTER WHICH MODE TRIGGERED MATCHING.
+004380*=================================================================
+004390 1130-OPEN-AUDIT-LOG.
+004400     OPEN EXTEND AUDIT-LOG
+004410     IF NOT AUD-FS-OK
+004420         OPEN OUTPUT AUDIT-LOG
+004430         IF NOT AUD-FS-OK
+004440             DISPLAY 'ERROR OPENING AUDIT-LOG FILE, STATUS='
+004450                 AUD-FS
+004460         END-IF
+004470     END-IF.
+004480 1130-OPEN-AUDIT-LOG-EXIT.
+004490     EXIT.
+004500
+004510
+004520*-----------------------------------------------------------------
+004530*    1111-RELOAD-CAN-DATA -- ON A RESTART RUN, BULK-LOAD CAN-TABLE
+004540*    FROM THE CHECKPOINT-CAN-DATA SNAPSHOT LEFT BY THE PRIOR RUN,
+004550*    SO THE RECORDS IT COVERS NEVER HAVE TO BE RE-READ OR
+004560*    RE-VALIDATED FROM CANDIDATES.
+004570*-----------------------------------------------------------------
+004580 1111-RELOAD-CAN-DATA.
+004590     OPEN INPUT CHECKPOINT-CAN-DATA
+004600     IF NOT CKD-FS-OK
+004610        DISPLAY 'NO PRIOR CHECKPOINT-CAN-DATA, STARTING FRESH'
+004620        GO TO 1111-RELOAD-CAN-DATA-EXIT
+004630     END-IF
+004640     MOVE 'N' TO TAR-CKD-EOF-SW
+004650     PERFORM 1112-READ-CKD-CAN THRU 1112-READ-CKD-CAN-EXIT
+004660        UNTIL TAR-CKD-EOF-SW = 'Y'
+004670     CLOSE CHECKPOINT-CAN-DATA.
+004680 1111-RELOAD-CAN-DATA-EXIT.
+004690     EXIT.
+004700
+004710 1112-READ-CKD-CAN.
+004720     READ CHECKPOINT-CAN-DATA INTO CKD-CAN-RECORD
+004730     IF CKD-FS-EOF
+004740        MOVE 'Y' TO TAR-CKD-EOF-SW
+004750        GO TO 1112-READ-CKD-CAN-EXIT
+004760     END-IF
+004770     ADD 1 TO TAR-CAN-COUNT
+004780     SET CAN-IDX TO TAR-CAN-COUNT
+004790     MOVE CKD-CAN-ID         TO CAN-ID (CAN-IDX)
+004800     MOVE CKD-CAN-GPA        TO CAN-GPA (CAN-IDX)
+004810     MOVE CKD-CAN-PREF-COUNT TO CAN-PREF-COUNT (CAN-IDX)
+004820     MOVE 1 TO TAR-SUB
+004830     PERFORM 1113-COPY-CKD-CAN-PF THRU 1113-COPY-CKD-CAN-PF-EXIT
+004840       VARYING TAR-SUB FROM 1 BY 1 UNTIL TAR-SUB > 10
+004850     MOVE 'N' TO CAN-MATCHED-SW (CAN-IDX)
+004860     MOVE 1 TO CAN-CURRENT-PROP (CAN-IDX)
+004870     MOVE SPACES TO CAN-MATCHED-INS (CAN-IDX)
+004880     MOVE 0 TO CAN-MATCHED-RANK (CAN-IDX)
+004890     MOVE 'N' TO CAN-PREPIN-SW (CAN-IDX).
+004900 1112-READ-CKD-CAN-EXIT.
+004910     EXIT.
+004920
+004930 1113-COPY-CKD-CAN-PF.
+004940     MOVE CKD-CAN-PREF-LIST (TAR-SUB)
+004950        TO CAN-PREF-LIST (CAN-IDX, TAR-SUB).
+004960 1113-COPY-CKD-CAN-PF-EXIT.
+004970     EXIT.
+004980
+004990*-----------------------------------------------------------------
+005000*    1121-RELOAD-INS-DATA -- ON A RESTART RUN, BULK-LOAD INS-TABLE
+005010*    FROM THE CHECKPOINT-INS-DATA SNAPSHOT LEFT BY THE PRIOR RUN,
+005020*    SO THE RECORDS IT COVERS NEVER HAVE TO BE RE-READ OR
+005030*    RE-VALIDATED FROM INSTRUCTORS.
+005040*----------------------------------------------------------------
+005050 1121-RELOAD-INS-DATA.
+005060     OPEN INPUT CHECKPOINT-INS-DATA
+005070     IF NOT CKI-FS-OK
+005080       DISPLAY 'NO PRIOR CHECKPOINT-INS-DATA, STARTING FRESH'
+005090       GO TO 1121-RELOAD-INS-DATA-EXIT
+005100     END-IF
+005110     MOVE 'N' TO TAR-CKI-EOF-SW
+005120     PERFORM 1122-READ-CKI-INS THRU 1122-READ-CKI-INS-EXIT
+005130       UNTIL TAR-CKI-EOF-SW = 'Y'
+005140     CLOSE CHECKPOINT-INS-DATA.
+005150 1121-RELOAD-INS-DATA-EXIT.
+005160     EXIT.
+005170
+005180 1122-READ-CKI-INS.
+005190     READ CHECKPOINT-INS-DATA INTO CKI-INS-RECORD
+005200     IF CKI-FS-EOF
+005210       MOVE 'Y' TO TAR-CKI-EOF-SW
+005220       GO TO 1122-READ-CKI-INS-EXIT
+005230     END-IF
+005240     ADD 1 TO TAR-INS-COUNT
+005250     SET INS-IDX TO TAR-INS-COUNT
+005260     MOVE CKI-INS-ID          TO INS-ID (INS-IDX)
+005270     MOVE CKI-INS-NUM-SLOTS   TO INS-NUM-SLOTS (INS-IDX)
+005280     MOVE CKI-INS-COURSE-CODE TO INS-COURSE-CODE (INS-IDX)
+005290     MOVE CKI-INS-TERM-CODE   TO INS-TERM-CODE (INS-IDX)
+005300     MOVE CKI-INS-APPT-HOURS  TO INS-APPT-HOURS (INS-IDX)
+005310     MOVE CKI-INS-PREF-COUNT  TO INS-PREF-COUNT (INS-IDX)
+005320     MOVE 1 TO TAR-SUB
+005330     PERFORM 1123-COPY-CKI-INS-PF THRU 1123-COPY-CKI-INS-PF-EXIT
+005340       VARYING TAR-SUB FROM 1 BY 1 UNTIL TAR-SUB > 10
+005350     SET SLT-IDX TO 1
+005360     PERFORM 2112-INIT-SLOT THRU 2112-INIT-SLOT-EXIT
+005370       VARYING SLT-IDX FROM 1 BY 1 UNTIL SLT-IDX > 5
+005380     MOVE 0 TO INS-FILLED-COUNT (INS-IDX).
+005390 1122-READ-CKI-INS-EXIT.
+005400     EXIT.
+005410
+005420 1123-COPY-CKI-INS-PF.
+005430     MOVE CKI-INS-PREF-LIST (TAR-SUB)
+005440       TO INS-PREF-LIST (INS-IDX, TAR-SUB).
+005450 1123-COPY-CKI-INS-PF-EXIT.
+005460     EXIT.
+005470
+005480*=================================================================
+005490*    2000-LOAD-CAN -- READ CANDIDATES INTO CAN-TABLE. ON A RESTART
+005500*    RUN, 1111-RELOAD-CAN-DATA FIRST BULK-LOADS EVERY ALREADY-
+005510*    CHECKPOINTED ROW STRAIGHT FROM CHECKPOINT-CAN-DATA (NO
+005520*    RE-VALIDATION), THEN TAR-CAN-SKIP-COUNT IS SET FROM THE
+005530*    ACTUAL NUMBER OF ROWS THAT RELOAD FOUND -- NOT FROM THE
+005540*    INTERVAL-ROUNDED CKP-CAN-LINE-NO, WHICH ONLY EVER LANDS ON A
+005550*    TAR-CKP-INTERVAL BOUNDARY -- SO 2012-SKIP-CAN SKIPS EXACTLY
+005560*    AS MANY CANDIDATES LINES AS WERE ACTUALLY SNAPSHOTTED AND THE
+005570*    NORMAL READ LOOP BELOW NEVER RE-LOADS AN ALREADY-RELOADED ROW.
+005580*=================================================================
+005590 2000-LOAD-CAN.
+005600     IF TAR-IS-RESTART
+005610       PERFORM 1111-RELOAD-CAN-DATA THRU 1111-RELOAD-CAN-DATA-EXIT
+005620       MOVE TAR-CAN-COUNT TO TAR-CAN-SKIP-COUNT
+005630        OPEN EXTEND CHECKPOINT-CAN-DATA
+005640        IF NOT CKD-FS-OK
+005650            OPEN OUTPUT CHECKPOINT-CAN-DATA
+005660            IF NOT CKD-FS-OK
+005670                DISPLAY
+005680         'ERROR OPENING CHECKPOINT-CAN-DATA FILE, STATUS=' CKD-FS
+005690            END-IF
+005700        END-IF
+005710     ELSE
+005720        OPEN OUTPUT CHECKPOINT-CAN-DATA
+005730        IF NOT CKD-FS-OK
+005740            DISPLAY
+005750         'ERROR OPENING CHECKPOINT-CAN-DATA FILE, STATUS=' CKD-FS
+005760        END-IF
+005770     END-IF
+005780     OPEN INPUT CANDIDATES
+005790     IF NOT CAN-FS-OK
+005800         DISPLAY 'ERROR OPENING CANDIDATES FILE, STATUS='
+005810             CAN-FS
+005820         MOVE 'Y' TO TAR-CAN-EOF-SW
+005830     END-IF
+005840     IF TAR-IS-RESTART AND TAR-CAN-EOF-SW = 'N'
+005850        PERFORM 2012-SKIP-CAN THRU 2012-SKIP-CAN-EXIT
+005860     END-IF
+005870     PERFORM 2010-READ-CAN THRU 2010-READ-CAN-EXIT
+005880         UNTIL TAR-CAN-EOF-SW = 'Y'
+005890     CLOSE CANDIDATES
+005900     CLOSE CHECKPOINT-CAN-DATA.
+005910 2000-LOAD-CAN-EXIT.
+005920     EXIT.
+005930
+005940 2010-READ-CAN.
+005950     READ CANDIDATES INTO CANDIDATE-RECORD-IN
+005960     IF CAN-FS-EOF
+005970         MOVE 'Y' TO TAR-CAN-EOF-SW
+005980         GO TO 2010-READ-CAN-EXIT
+005990     END-IF
+006000     IF NOT CAN-FS-OK
+006010         DISPLAY 'CANDIDATES READ ERROR, STATUS=' CAN-FS
+006020         MOVE 'Y' TO TAR-CAN-EOF-SW
+006030         GO TO 2010-READ-CAN-EXIT
+006040     END-IF
+006050     ADD 1 TO TAR-CAN-LINE-NO
+006060     IF TAR-CAN-COUNT >= 200
+006070         DISPLAY 'CANDIDATES TABLE FULL, EXTRA RECS SKIPPED'
+006080         MOVE 'Y' TO TAR-CAN-EOF-SW
+006090         GO TO 2010-READ-CAN-EXIT
+006100     END-IF
+006110     ADD 1 TO TAR-CAN-COUNT
+006120     SET CAN-IDX TO TAR-CAN-COUNT
+006130     MOVE CAN-ID-IN TO CAN-ID (CAN-IDX)
+006140     MOVE CAN-GPA-IN TO CAN-GPA (CAN-IDX)
+006150     MOVE CAN-PREF-COUNT-IN TO CAN-PREF-COUNT (CAN-IDX)
+006160     IF CAN-PREF-COUNT (CAN-IDX) > 10
+006170        DISPLAY 'CANDIDATE ' CAN-ID-IN
+006180            ' PREF COUNT TOO HIGH, CLAMPED TO 10'
+006190        MOVE 10 TO CAN-PREF-COUNT (CAN-IDX)
+006200     END-IF
+006210     MOVE 1 TO TAR-SUB
+006220     PERFORM 2011-COPY-CAN-PF THRU 2011-COPY-CAN-PF-EXIT
+006230         VARYING TAR-SUB FROM 1 BY 1 UNTIL TAR-SUB > 10
+006240     PERFORM 2014-WRITE-CKD-CAN THRU 2014-WRITE-CKD-CAN-EXIT
+006250     MOVE 'N' TO CAN-MATCHED-SW (CAN-IDX)
+006260     MOVE 1 TO CAN-CURRENT-PROP (CAN-IDX)
+006270     MOVE SPACES TO CAN-MATCHED-INS (CAN-IDX)
+006280     MOVE 0 TO CAN-MATCHED-RANK (CAN-IDX)
+006290     MOVE 'N' TO CAN-PREPIN-SW (CAN-IDX)
+006300     DIVIDE TAR-CAN-LINE-NO BY TAR-CKP-INTERVAL
+006310         GIVING TAR-CKP-QUOT REMAINDER TAR-CKP-REM
+006320     IF TAR-CKP-REM = 0
+006330         PERFORM 1120-WRITE-CKP THRU 1120-WRITE-CKP-EXIT
+006340     END-IF.
+006350 2010-READ-CAN-EXIT.
+006360     EXIT.
+006370
+006380 2011-COPY-CAN-PF.
+006390     MOVE CAN-PREF-LIST-IN (TAR-SUB)
+006400         TO CAN-PREF-LIST (CAN-IDX, TAR-SUB).
+006410 2011-COPY-CAN-PF-EXIT.
+006420     EXIT.
+006430
+006440*-----------------------------------------------------------------
+006450*    2012-SKIP-CAN -- DISCARD-READ THE CANDIDATES LINES ALREADY
+006460*    COVERED BY A PRIOR CHECKPOINT, SO THE NORMAL READ LOOP
+006470*    RESUMES EXACTLY WHERE THE LAST RUN LEFT OFF.
+006480*-----------------------------------------------------------------
+006490 2012-SKIP-CAN.
+006500     PERFORM 2013-SKIP-CAN-LINE THRU 2013-SKIP-CAN-LINE-EXIT
+006510         TAR-CAN-SKIP-COUNT TIMES.
+006520 2012-SKIP-CAN-EXIT.
+006530     EXIT.
+006540
+006550 2013-SKIP-CAN-LINE.
+006560     IF TAR-CAN-EOF-SW = 'Y'
+006570         GO TO 2013-SKIP-CAN-LINE-EXIT
+006580     END-IF
+006590     READ CANDIDATES INTO CANDIDATE-RECORD-IN
+006600     IF CAN-FS-EOF
+006610         MOVE 'Y' TO TAR-CAN-EOF-SW
+006620     END-IF.
+006630 2013-SKIP-CAN-LINE-EXIT.
+006640     EXIT.
+006650
+006660*-----------------------------------------------------------------
+006670*    2014-WRITE-CKD-CAN -- APPEND THE JUST-RESOLVED CANDIDATE ROW
+006680*    TO CHECKPOINT-CAN-DATA SO A LATER RESTART CAN BULK-RELOAD IT
+006690*    VIA 1111-RELOAD-CAN-DATA WITHOUT RE-READING CANDIDATES.
+006700*-----------------------------------------------------------------
+006710 2014-WRITE-CKD-CAN.
+006720     MOVE CAN-ID (CAN-IDX)         TO CKD-CAN-ID
+006730     MOVE CAN-GPA (CAN-IDX)        TO CKD-CAN-GPA
+006740     MOVE CAN-PREF-COUNT (CAN-IDX) TO CKD-CAN-PREF-COUNT
+006750     MOVE 1 TO TAR-SUB
+006760     PERFORM 2015-COPY-CKD-CAN-PF THRU 2015-COPY-CKD-CAN-PF-EXIT
+006770         VARYING TAR-SUB FROM 1 BY 1 UNTIL TAR-SUB > 10
+006780     WRITE CKD-CAN-RECORD.
+006790 2014-WRITE-CKD-CAN-EXIT.
+006800     EXIT.
+006810
+006820 2015-COPY-CKD-CAN-PF.
+006830     MOVE CAN-PREF-LIST (CAN-IDX, TAR-SUB)
+006840         TO CKD-CAN-PREF-LIST (TAR-SUB).
+006850 2015-COPY-CKD-CAN-PF-EXIT.
+006860     EXIT.
+006870
+006880*=================================================================
+006890*    2100-LOAD-INS -- READ INSTRUCTORS INTO INS-TABLE
+006900*=================================================================
+006910 2100-LOAD-INS.
+006920     IF TAR-IS-RESTART
+006930       PERFORM 1121-RELOAD-INS-DATA THRU 1121-RELOAD-INS-DATA-EXIT
+006940       MOVE TAR-INS-COUNT TO TAR-INS-SKIP-COUNT
+006950        OPEN EXTEND CHECKPOINT-INS-DATA
+006960        IF NOT CKI-FS-OK
+006970            OPEN OUTPUT CHECKPOINT-INS-DATA
+006980            IF NOT CKI-FS-OK
+006990                DISPLAY
+007000         'ERROR OPENING CHECKPOINT-INS-DATA FILE, STATUS=' CKI-FS
+007010            END-IF
+007020        END-IF
+007030     ELSE
+007040        OPEN OUTPUT CHECKPOINT-INS-DATA
+007050        IF NOT CKI-FS-OK
+007060            DISPLAY
+007070         'ERROR OPENING CHECKPOINT-INS-DATA FILE, STATUS=' CKI-FS
+007080        END-IF
+007090     END-IF
+007100     OPEN INPUT INSTRUCTORS
+007110     IF NOT INS-FS-OK
+007120         DISPLAY 'ERROR OPENING INSTRUCTORS FILE, STATUS='
+007130             INS-FS
+007140         MOVE 'Y' TO TAR-INS-EOF-SW
+007150     END-IF
+007160     IF TAR-IS-RESTART AND TAR-INS-EOF-SW = 'N'
+007170        PERFORM 2113-SKIP-INS THRU 2113-SKIP-INS-EXIT
+007180     END-IF
+007190     PERFORM 2110-READ-INS THRU 2110-READ-INS-EXIT
+007200         UNTIL TAR-INS-EOF-SW = 'Y'
+007210     CLOSE INSTRUCTORS
+007220     CLOSE CHECKPOINT-INS-DATA.
+007230 2100-LOAD-INS-EXIT.
+007240     EXIT.
+007250
+007260 2110-READ-INS.
+007270     READ INSTRUCTORS INTO INSTRUCTOR-RECORD-IN
+007280     IF INS-FS-EOF
+007290         MOVE 'Y' TO TAR-INS-EOF-SW
+007300         GO TO 2110-READ-INS-EXIT
+007310     END-IF
+007320     IF NOT INS-FS-OK
+007330         DISPLAY 'INSTRUCTORS READ ERROR, STATUS=' INS-FS
+007340         MOVE 'Y' TO TAR-INS-EOF-SW
+007350         GO TO 2110-READ-INS-EXIT
+007360     END-IF
+007370     ADD 1 TO TAR-INS-LINE-NO
+007380     IF TAR-INS-COUNT >= 100
+007390         DISPLAY 'INSTRUCTORS TABLE FULL, EXTRA RECS SKIPPED'
+007400         MOVE 'Y' TO TAR-INS-EOF-SW
+007410         GO TO 2110-READ-INS-EXIT
+007420     END-IF
+007430     ADD 1 TO TAR-INS-COUNT
+007440     SET INS-IDX TO TAR-INS-COUNT
+007450     MOVE INS-ID-IN TO INS-ID (INS-IDX)
+007460     MOVE INS-NUM-SLOTS-IN TO INS-NUM-SLOTS (INS-IDX)
+007470     IF INS-NUM-SLOTS (INS-IDX) = 0
+007480         MOVE 1 TO INS-NUM-SLOTS (INS-IDX)
+007490     END-IF
+007500     IF INS-NUM-SLOTS (INS-IDX) > 5
+007510         DISPLAY 'INSTRUCTOR ' INS-ID-IN
+007520             ' REQUESTS TOO MANY SLOTS, CLAMPED TO 5'
+007530         MOVE 5 TO INS-NUM-SLOTS (INS-IDX)
+007540     END-IF
+007550     MOVE INS-COURSE-CODE-IN TO INS-COURSE-CODE (INS-IDX)
+007560     MOVE INS-TERM-CODE-IN TO INS-TERM-CODE (INS-IDX)
+007570     MOVE INS-APPT-HOURS-IN TO INS-APPT-HOURS (INS-IDX)
+007580     MOVE INS-PREF-COUNT-IN TO INS-PREF-COUNT (INS-IDX)
+007590     IF INS-PREF-COUNT (INS-IDX) > 10
+007600        DISPLAY 'INSTRUCTOR ' INS-ID-IN
+007610            ' PREF COUNT TOO HIGH, CLAMPED TO 10'
+007620        MOVE 10 TO INS-PREF-COUNT (INS-IDX)
+007630     END-IF
+007640     MOVE 1 TO TAR-SUB
+007650     PERFORM 2111-COPY-INS-PF THRU 2111-COPY-INS-PF-EXIT
+007660         VARYING TAR-SUB FROM 1 BY 1 UNTIL TAR-SUB > 10
+007670     SET SLT-IDX TO 1
+007680     PERFORM 2112-INIT-SLOT THRU 2112-INIT-SLOT-EXIT
+007690         VARYING SLT-IDX FROM 1 BY 1 UNTIL SLT-IDX > 5
+007700     MOVE 0 TO INS-FILLED-COUNT (INS-IDX)
+007710     PERFORM 2116-WRITE-CKI-INS THRU 2116-WRITE-CKI-INS-EXIT
+007720     DIVIDE TAR-INS-LINE-NO BY TAR-CKP-INTERVAL
+007730         GIVING TAR-CKP-QUOT REMAINDER TAR-CKP-REM
+007740     IF TAR-CKP-REM = 0
+007750         PERFORM 1120-WRITE-CKP THRU 1120-WRITE-CKP-EXIT
+007760     END-IF.
+007770 2110-READ-INS-EXIT.
+007780     EXIT.
+007790
+007800 2111-COPY-INS-PF.
+007810     MOVE INS-PREF-LIST-IN (TAR-SUB)
+007820         TO INS-PREF-LIST (INS-IDX, TAR-SUB).
+007830 2111-COPY-INS-PF-EXIT.
+007840     EXIT.
+007850
+007860 2112-INIT-SLOT.
+007870     MOVE SPACES TO INS-SLOT-CAN-ID (INS-IDX, SLT-IDX)
+007880     MOVE 0 TO INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX)
+007890     MOVE 'N' TO INS-SLOT-PREPIN (INS-IDX, SLT-IDX).
+007900 2112-INIT-SLOT-EXIT.
+007910     EXIT.
+007920
+007930*-----------------------------------------------------------------
+007940*    2113-SKIP-INS -- DISCARD-READ THE INSTRUCTORS LINES ALREADY
+007950*    COVERED BY A PRIOR CHECKPOINT, SO THE NORMAL READ LOOP
+007960*    RESUMES EXACTLY WHERE THE LAST RUN LEFT OFF.
+007970*-----------------------------------------------------------------
+007980 2113-SKIP-INS.
+007990     PERFORM 2114-SKIP-INS-LINE THRU 2114-SKIP-INS-LINE-EXIT
+008000        TAR-INS-SKIP-COUNT TIMES.
+008010 2113-SKIP-INS-EXIT.
+008020     EXIT.
+008030
+008040 2114-SKIP-INS-LINE.
+008050     IF TAR-INS-EOF-SW = 'Y'
+008060        GO TO 2114-SKIP-INS-LINE-EXIT
+008070     END-IF
+008080     READ INSTRUCTORS INTO INSTRUCTOR-RECORD-IN
+008090     IF INS-FS-EOF
+008100        MOVE 'Y' TO TAR-INS-EOF-SW
+008110     END-IF.
+008120 2114-SKIP-INS-LINE-EXIT.
+008130     EXIT.
+008140
+008150*-----------------------------------------------------------------
+008160*    2116-WRITE-CKI-INS -- APPEND THE JUST-RESOLVED INSTRUCTOR ROW
+008170*    TO CHECKPOINT-INS-DATA SO A LATER RESTART CAN BULK-RELOAD IT
+008180*    VIA 1121-RELOAD-INS-DATA WITHOUT RE-READING INSTRUCTORS.
+008190*----------------------------------------------------------------
+008200 2116-WRITE-CKI-INS.
+008210     MOVE INS-ID (INS-IDX)          TO CKI-INS-ID
+008220     MOVE INS-NUM-SLOTS (INS-IDX)   TO CKI-INS-NUM-SLOTS
+008230     MOVE INS-COURSE-CODE (INS-IDX) TO CKI-INS-COURSE-CODE
+008240     MOVE INS-TERM-CODE (INS-IDX)   TO CKI-INS-TERM-CODE
+008250     MOVE INS-APPT-HOURS (INS-IDX)  TO CKI-INS-APPT-HOURS
+008260     MOVE INS-PREF-COUNT (INS-IDX)  TO CKI-INS-PREF-COUNT
+008270     MOVE 1 TO TAR-SUB
+008280     PERFORM 2117-COPY-CKI-INS-PF THRU 2117-COPY-CKI-INS-PF-EXIT
+008290       VARYING TAR-SUB FROM 1 BY 1 UNTIL TAR-SUB > 10
+008300     WRITE CKI-INS-RECORD.
+008310 2116-WRITE-CKI-INS-EXIT.
+008320     EXIT.
+008330
+008340 2117-COPY-CKI-INS-PF.
+008350     MOVE INS-PREF-LIST (INS-IDX, TAR-SUB)
+008360       TO CKI-INS-PREF-LIST (TAR-SUB).
+008370 2117-COPY-CKI-INS-PF-EXIT.
+008380     EXIT.
+008390
+008400*=================================================================
+008410*    2600-APPLY-OVERRIDES -- HONOUR AN OPTIONAL PRE-PIN FILE.
+008420*    WHEN OVERRIDES.TXT IS PRESENT, EACH CANDIDATE/INSTRUCTOR PAIR
+008430*    IT LISTS IS LOCKED AS MATCHED BEFORE THE GENERAL MATCHING
+008440*    ROUND RUNS, TAKING BOTH PARTIES OUT OF THE GENERAL POOL
+008450*=================================================================
+008460 2600-APPLY-OVERRIDES.
+008470     OPEN INPUT OVERRIDES
+008480     IF NOT OVR-FS-OK
+008490         GO TO 2600-APPLY-OVERRIDES-EXIT
+008500     END-IF
+008510     MOVE 'N' TO TAR-OVR-EOF-SW
+008520     PERFORM 1130-OPEN-AUDIT-LOG THRU 1130-OPEN-AUDIT-LOG-EXIT
+008530     PERFORM 2610-READ-OVERRIDE THRU 2610-READ-OVERRIDE-EXIT
+008540         UNTIL TAR-OVR-EOF-SW = 'Y'
+008550     CLOSE AUDIT-LOG
+008560     CLOSE OVERRIDES.
+008570 2600-APPLY-OVERRIDES-EXIT.
+008580     EXIT.
+008590
+008600 2610-READ-OVERRIDE.
+008610     READ OVERRIDES INTO OVERRIDE-RECORD-IN
+008620     IF OVR-FS-EOF
+008630         MOVE 'Y' TO TAR-OVR-EOF-SW
+008640         GO TO 2610-READ-OVERRIDE-EXIT
+008650     END-IF
+008660     IF NOT OVR-FS-OK
+008670         MOVE 'Y' TO TAR-OVR-EOF-SW
+008680         GO TO 2610-READ-OVERRIDE-EXIT
+008690     END-IF
+008700     MOVE OVR-CAN-ID-IN TO TAR-TARGET-CAN
+008710     MOVE OVR-INS-ID-IN TO TAR-TARGET-INS
+008720     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+008730     IF TAR-FOUND-SW = 'N'
+008740         GO TO 2610-READ-OVERRIDE-EXIT
+008750     END-IF
+008760     SET CAN-IDX TO TAR-CAN-FOUND-IDX
+008770     IF CAN-IS-MATCHED (CAN-IDX)
+008780         GO TO 2610-READ-OVERRIDE-EXIT
+008790     END-IF
+008800     PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+008810     IF TAR-FOUND-SW = 'N'
+008820         GO TO 2610-READ-OVERRIDE-EXIT
+008830     END-IF
+008840     SET INS-IDX TO TAR-INS-FOUND-IDX
+008850     IF INS-FILLED-COUNT (INS-IDX) >= INS-NUM-SLOTS (INS-IDX)
+008860         GO TO 2610-READ-OVERRIDE-EXIT
+008870     END-IF
+008880     ADD 1 TO INS-FILLED-COUNT (INS-IDX)
+008890     SET SLT-IDX TO INS-FILLED-COUNT (INS-IDX)
+008900     MOVE CAN-ID (CAN-IDX) TO INS-SLOT-CAN-ID (INS-IDX, SLT-IDX)
+008910     MOVE 0 TO INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX)
+008920     MOVE 'Y' TO INS-SLOT-PREPIN (INS-IDX, SLT-IDX)
+008930     SET CAN-IS-MATCHED (CAN-IDX) TO TRUE
+008940     SET CAN-IS-PREPIN (CAN-IDX) TO TRUE
+008950     MOVE TAR-TARGET-INS TO CAN-MATCHED-INS (CAN-IDX)
+008960     MOVE 0 TO CAN-MATCHED-RANK (CAN-IDX)
+008970     PERFORM 2620-WRITE-OVR-AUDIT THRU 2620-WRITE-OVR-AUDIT-EXIT.
+008980 2610-READ-OVERRIDE-EXIT.
+008990     EXIT.
+009000
+009010*=================================================================
+009020*    2620-WRITE-OVR-AUDIT -- LOG A PRE-PINNED OVERRIDE MATCH TO
+009030*    AUDIT-LOG. AUD-ROUND-NO OF ZERO MARKS THE ENTRY AS COMING
+009040*    FROM OVERRIDES.TXT RATHER THAN FROM A MATCHING ROUND, SINCE
+009050*    NO PREFERENCE RANK ON EITHER SIDE APPLIES TO A PRE-PIN.
+009060*=================================================================
+009070 2620-WRITE-OVR-AUDIT.
+009080     MOVE CAN-ID (CAN-IDX) TO AUD-CAN-ID
+009090     MOVE TAR-TARGET-INS TO AUD-INS-ID
+009100     MOVE 0 TO AUD-CAN-RANK
+009110     MOVE 0 TO AUD-INS-RANK
+009120     MOVE 0 TO AUD-ROUND-NO
+009130     MOVE TAR-RUN-DATE TO AUD-RUN-DATE
+009140     MOVE TAR-RUN-TIME TO AUD-RUN-TIME
+009150     WRITE AUDIT-RECORD.
+009160 2620-WRITE-OVR-AUDIT-EXIT.
+009170     EXIT.
+009180
+009190*=================================================================
+009200*    2500-VALIDATE-XREF -- CROSS-CHECK EVERY PREFERENCE-LIST
+009210*    ENTRY AGAINST THE OPPOSITE TABLE AND LOG ORPHANED IDS
+009220*    BEFORE THE MATCHING ROUND STARTS
+009230*=================================================================
+009240 2500-VALIDATE-XREF.
+009250     OPEN OUTPUT REJECTS
+009260     IF NOT REJ-FS-OK
+009270         DISPLAY 'ERROR OPENING REJECTS FILE, STATUS=' REJ-FS
+009280     END-IF
+009290     MOVE 0 TO TAR-REJECT-COUNT
+009300     MOVE 'ORPHANED CANDIDATE REFERENCES' TO REJECT-RECORD
+009310     WRITE REJECT-RECORD
+009320     PERFORM 2510-CHK-CAN-REFS THRU 2510-CHK-CAN-REFS-EXIT
+009330         VARYING INS-IDX FROM 1 BY 1
+009340         UNTIL INS-IDX > TAR-INS-COUNT
+009350     MOVE 'ORPHANED INSTRUCTOR REFERENCES' TO REJECT-RECORD
+009360     WRITE REJECT-RECORD
+009370     PERFORM 2520-CHK-INS-REFS THRU 2520-CHK-INS-REFS-EXIT
+009380         VARYING CAN-IDX FROM 1 BY 1
+009390         UNTIL CAN-IDX > TAR-CAN-COUNT
+009400     CLOSE REJECTS.
+009410 2500-VALIDATE-XREF-EXIT.
+009420     EXIT.
+009430
+009440 2510-CHK-CAN-REFS.
+009450     MOVE 1 TO TAR-SUB
+009460     PERFORM 2511-CHK-CAN-REF THRU 2511-CHK-CAN-REF-EXIT
+009470         VARYING TAR-SUB FROM 1 BY 1
+009480         UNTIL TAR-SUB > INS-PREF-COUNT (INS-IDX).
+009490 2510-CHK-CAN-REFS-EXIT.
+009500     EXIT.
+009510
+009520 2511-CHK-CAN-REF.
+009530     MOVE INS-PREF-LIST (INS-IDX, TAR-SUB) TO TAR-TARGET-CAN
+009540     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+009550     IF TAR-FOUND-SW = 'N'
+009560         ADD 1 TO TAR-REJECT-COUNT
+009570         MOVE SPACES TO REJECT-RECORD
+009580         MOVE TAR-TARGET-CAN TO REJECT-RECORD
+009590         WRITE REJECT-RECORD
+009600     END-IF.
+009610 2511-CHK-CAN-REF-EXIT.
+009620     EXIT.
+009630
+009640 2520-CHK-INS-REFS.
+009650     MOVE 1 TO TAR-SUB
+009660     PERFORM 2521-CHK-INS-REF THRU 2521-CHK-INS-REF-EXIT
+009670         VARYING TAR-SUB FROM 1 BY 1
+009680         UNTIL TAR-SUB > CAN-PREF-COUNT (CAN-IDX).
+009690 2520-CHK-INS-REFS-EXIT.
+009700     EXIT.
+009710
+009720 2521-CHK-INS-REF.
+009730     MOVE CAN-PREF-LIST (CAN-IDX, TAR-SUB) TO TAR-TARGET-INS
+009740     PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+009750     IF TAR-FOUND-SW = 'N'
+009760         ADD 1 TO TAR-REJECT-COUNT
+009770         MOVE SPACES TO REJECT-RECORD
+009780         MOVE TAR-TARGET-INS TO REJECT-RECORD
+009790         WRITE REJECT-RECORD
+009800     END-IF.
+009810 2521-CHK-INS-REF-EXIT.
+009820     EXIT.
+009830
+009840*=================================================================
+009850*    3000-MATCH -- CANDIDATE-PROPOSING STABLE MATCHING
+009860*    (GALE-SHAPLEY DEFERRED ACCEPTANCE, NUM-SLOTS PER INSTRUCTOR)
+009870*    3010-ROUND KEEPS REPEATING UNTIL A FULL PASS OVER CAN-TABLE
+009880*    MAKES NO PROPOSAL AT ALL -- 3020-PROPOSE RESETS
+009890*    TAR-MATCH-DONE-SW BACK TO 'N' THE MOMENT IT FINDS A CANDIDATE
+009900*    THAT IS STILL UNMATCHED WITH AN UNCONSUMED PREFERENCE LEFT TO
+009910*    TRY, SO A REJECTION OR A BUMP ALWAYS EARNS THAT CANDIDATE
+009920*    ANOTHER ROUND.
+009930*=================================================================
+009940 3000-MATCH.
+009950     MOVE 'N' TO TAR-MATCH-DONE-SW
+009960     MOVE 0 TO TAR-ROUND-NO
+009970     PERFORM 1130-OPEN-AUDIT-LOG THRU 1130-OPEN-AUDIT-LOG-EXIT
+009980     PERFORM 3010-ROUND THRU 3010-ROUND-EXIT
+009990         UNTIL TAR-MATCH-DONE-SW = 'Y'
+010000     CLOSE AUDIT-LOG.
+010010 3000-MATCH-EXIT.
+010020     EXIT.
+010030
+010040 3010-ROUND.
+010050     ADD 1 TO TAR-ROUND-NO
+010060     MOVE 'Y' TO TAR-MATCH-DONE-SW
+010070     PERFORM 3020-PROPOSE THRU 3020-PROPOSE-EXIT
+010080         VARYING CAN-IDX FROM 1 BY 1
+010090         UNTIL CAN-IDX > TAR-CAN-COUNT.
+010100 3010-ROUND-EXIT.
+010110     EXIT.
+010120
+010130 3020-PROPOSE.
+010140     IF CAN-IS-MATCHED (CAN-IDX)
+010150         GO TO 3020-PROPOSE-EXIT
+010160     END-IF
+010170     IF CAN-CURRENT-PROP (CAN-IDX) > CAN-PREF-COUNT (CAN-IDX)
+010180         GO TO 3020-PROPOSE-EXIT
+010190     END-IF
+010200     MOVE 'N' TO TAR-MATCH-DONE-SW
+010210     MOVE CAN-PREF-LIST (CAN-IDX, CAN-CURRENT-PROP (CAN-IDX))
+010220         TO TAR-TARGET-INS
+010230     PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+010240     IF TAR-FOUND-SW = 'N'
+010250         ADD 1 TO CAN-CURRENT-PROP (CAN-IDX)
+010260         GO TO 3020-PROPOSE-EXIT
+010270     END-IF
+010280     PERFORM 3040-RANK-AT-INS THRU 3040-RANK-AT-INS-EXIT
+010290     IF TAR-FOUND-SW = 'N'
+010300         ADD 1 TO CAN-CURRENT-PROP (CAN-IDX)
+010310         GO TO 3020-PROPOSE-EXIT
+010320     END-IF
+010330     PERFORM 3050-ATTEMPT THRU 3050-ATTEMPT-EXIT.
+010340 3020-PROPOSE-EXIT.
+010350     EXIT.
+010360
+010370 3030-FIND-INS.
+010380     MOVE 'N' TO TAR-FOUND-SW
+010390     MOVE 0 TO TAR-INS-FOUND-IDX
+010400     PERFORM 3031-CHK-INS THRU 3031-CHK-INS-EXIT
+010410         VARYING INS-IDX FROM 1 BY 1
+010420         UNTIL INS-IDX > TAR-INS-COUNT.
+010430 3030-FIND-INS-EXIT.
+010440     EXIT.
+010450
+010460 3031-CHK-INS.
+010470     IF TAR-FOUND-SW = 'N' AND INS-ID (INS-IDX) = TAR-TARGET-INS
+010480         MOVE 'Y' TO TAR-FOUND-SW
+010490         SET TAR-INS-FOUND-IDX TO INS-IDX
+010500     END-IF.
+010510 3031-CHK-INS-EXIT.
+010520     EXIT.
+010530
+010540 3040-RANK-AT-INS.
+010550     MOVE 'N' TO TAR-FOUND-SW
+010560     MOVE 0 TO TAR-RANK-AT-INS
+010570     SET INS-IDX TO TAR-INS-FOUND-IDX
+010580     MOVE 1 TO TAR-SUB
+010590     PERFORM 3041-CHK-PF THRU 3041-CHK-PF-EXIT
+010600         VARYING TAR-SUB FROM 1 BY 1
+010610         UNTIL TAR-SUB > INS-PREF-COUNT (INS-IDX).
+010620 3040-RANK-AT-INS-EXIT.
+010630     EXIT.
+010640
+010650 3041-CHK-PF.
+010660     IF TAR-FOUND-SW = 'N'
+010670         AND INS-PREF-LIST (INS-IDX, TAR-SUB) = CAN-ID (CAN-IDX)
+010680         MOVE 'Y' TO TAR-FOUND-SW
+010690         MOVE TAR-SUB TO TAR-RANK-AT-INS
+010700     END-IF.
+010710 3041-CHK-PF-EXIT.
+010720     EXIT.
+010730
+010740*=================================================================
+010750*    3050-ATTEMPT -- ACCEPT, BUMP OR REJECT A PROPOSAL. LOOKS FOR
+010760*    A SLOT THAT IS STILL BLANK FIRST (NOT JUST A SLOT NUMBER
+010770*    BEYOND THE HIGH-WATER MARK) SO A SLOT FREED BY 5031-FREE-
+010780*    OLD-SLOT DURING A RELOOKUP RUN CAN BE HANDED STRAIGHT TO THE
+010790*    NEXT PROPOSER INSTEAD OF FALSELY TRIGGERING A BUMP CONTEST.
+010800*=================================================================
+010810 3050-ATTEMPT.
+010820     SET INS-IDX TO TAR-INS-FOUND-IDX
+010830     PERFORM 3059-FIND-FREE-SLOT THRU 3059-FIND-FREE-SLOT-EXIT
+010840     IF TAR-FREE-SLOT-IDX > 0
+010850        SET SLT-IDX TO TAR-FREE-SLOT-IDX
+010860        IF SLT-IDX > INS-FILLED-COUNT (INS-IDX)
+010870            SET INS-FILLED-COUNT (INS-IDX) TO SLT-IDX
+010880        END-IF
+010890         PERFORM 3051-ACCEPT THRU 3051-ACCEPT-EXIT
+010900     ELSE
+010910         PERFORM 3055-FIND-WORST THRU 3055-FIND-WORST-EXIT
+010920         MOVE 'N' TO TAR-TIEBREAK-SW
+010930         IF TAR-RANK-AT-INS >= TAR-WORST-RANK
+010940             PERFORM 3057-CHK-TIEBREAK THRU 3057-CHK-TIEBREAK-EXIT
+010950         END-IF
+010960         IF TAR-RANK-AT-INS < TAR-WORST-RANK
+010970             OR TAR-TIEBREAK-SW = 'Y'
+010980             SET SLT-IDX TO TAR-WORST-SLOT-IDX
+010990             PERFORM 3052-BUMP THRU 3052-BUMP-EXIT
+011000         ELSE
+011010             ADD 1 TO CAN-CURRENT-PROP (CAN-IDX)
+011020         END-IF
+011030     END-IF.
+011040 3050-ATTEMPT-EXIT.
+011050     EXIT.
+011060
+011070*=================================================================
+011080*    3059-FIND-FREE-SLOT -- FIRST SLOT NUMBER (1..INS-NUM-SLOTS)
+011090*    WHOSE OCCUPANT ID IS STILL BLANK, OR ZERO IF NONE IS FREE
+011100*=================================================================
+011110 3059-FIND-FREE-SLOT.
+011120     MOVE 0 TO TAR-FREE-SLOT-IDX
+011130     PERFORM 3060-CHK-FREE-SLOT THRU 3060-CHK-FREE-SLOT-EXIT
+011140         VARYING SLT-IDX FROM 1 BY 1
+011150         UNTIL SLT-IDX > INS-NUM-SLOTS (INS-IDX).
+011160 3059-FIND-FREE-SLOT-EXIT.
+011170     EXIT.
+011180
+011190 3060-CHK-FREE-SLOT.
+011200     IF TAR-FREE-SLOT-IDX = 0
+011210         AND INS-SLOT-CAN-ID (INS-IDX, SLT-IDX) = SPACES
+011220         SET TAR-FREE-SLOT-IDX TO SLT-IDX
+011230     END-IF.
+011240 3060-CHK-FREE-SLOT-EXIT.
+011250     EXIT.
+011260
+011270 3051-ACCEPT.
+011280     MOVE CAN-ID (CAN-IDX)
+011290         TO INS-SLOT-CAN-ID (INS-IDX, SLT-IDX)
+011300     MOVE TAR-RANK-AT-INS
+011310         TO INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX)
+011320     SET CAN-IS-MATCHED (CAN-IDX) TO TRUE
+011330     MOVE TAR-TARGET-INS TO CAN-MATCHED-INS (CAN-IDX)
+011340     MOVE CAN-CURRENT-PROP (CAN-IDX)
+011350         TO CAN-MATCHED-RANK (CAN-IDX)
+011360     PERFORM 3058-WRITE-AUDIT THRU 3058-WRITE-AUDIT-EXIT.
+011370 3051-ACCEPT-EXIT.
+011380     EXIT.
+011390
+011400 3052-BUMP.
+011410     MOVE INS-SLOT-CAN-ID (INS-IDX, SLT-IDX) TO TAR-TARGET-CAN
+011420     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+011430     IF TAR-FOUND-SW = 'Y'
+011440         SET CAN-NOT-MATCHED (TAR-CAN-FOUND-IDX) TO TRUE
+011450         ADD 1 TO CAN-CURRENT-PROP (TAR-CAN-FOUND-IDX)
+011460         MOVE 'Y' TO TAR-BUMP-SW
+011470         MOVE TAR-CAN-FOUND-IDX TO TAR-BUMPED-CAN-IDX
+011480     END-IF
+011490     PERFORM 3051-ACCEPT THRU 3051-ACCEPT-EXIT.
+011500 3052-BUMP-EXIT.
+011510     EXIT.
+011520
+011530 3053-FIND-CAN.
+011540     MOVE 'N' TO TAR-FOUND-SW
+011550     MOVE 0 TO TAR-CAN-FOUND-IDX
+011560     PERFORM 3054-CHK-CAN THRU 3054-CHK-CAN-EXIT
+011570         VARYING CAN-SCAN-IDX FROM 1 BY 1
+011580         UNTIL CAN-SCAN-IDX > TAR-CAN-COUNT.
+011590 3053-FIND-CAN-EXIT.
+011600     EXIT.
+011610
+011620 3054-CHK-CAN.
+011630     IF TAR-FOUND-SW = 'N'
+011640         AND CAN-ID (CAN-SCAN-IDX) = TAR-TARGET-CAN
+011650         MOVE 'Y' TO TAR-FOUND-SW
+011660         SET TAR-CAN-FOUND-IDX TO CAN-SCAN-IDX
+011670     END-IF.
+011680 3054-CHK-CAN-EXIT.
+011690     EXIT.
+011700
+011710*=================================================================
+011720*    3055-FIND-WORST -- LOCATE LEAST-PREFERRED FILLED SLOT
+011730*=================================================================
+011740 3055-FIND-WORST.
+011750     MOVE 0 TO TAR-WORST-RANK
+011760     MOVE 1 TO TAR-WORST-SLOT-IDX
+011770     PERFORM 3056-CHK-WORST THRU 3056-CHK-WORST-EXIT
+011780         VARYING SLT-IDX FROM 1 BY 1
+011790         UNTIL SLT-IDX > INS-NUM-SLOTS (INS-IDX).
+011800 3055-FIND-WORST-EXIT.
+011810     EXIT.
+011820
+011830 3056-CHK-WORST.
+011840     IF INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX) > TAR-WORST-RANK
+011850         MOVE INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX)
+011860             TO TAR-WORST-RANK
+011870         SET TAR-WORST-SLOT-IDX TO SLT-IDX
+011880     END-IF.
+011890 3056-CHK-WORST-EXIT.
+011900     EXIT.
+011910
+011920*=================================================================
+011930*    3057-CHK-TIEBREAK -- THE INSTRUCTOR'S OWN PREFERENCE LIST
+011940*    HAS NO DUPLICATE IDS, SO TWO DIFFERENT PROPOSERS CAN NEVER
+011950*    SHARE THE SAME TAR-RANK-AT-INS/TAR-WORST-RANK POSITION --
+011960*    THE GENUINE TIE THIS REQUEST MEANS IS ON THE CANDIDATE SIDE,
+011970*    WHEN THE PROPOSER AND THE LEAST-PREFERRED OCCUPANT BOTH
+011980*    LISTED THIS INSTRUCTOR AT THE SAME PREFERENCE NUMBER OF
+011990*    THEIR OWN PREFERENCE LISTS (CAN-CURRENT-PROP AGAINST THE
+012000*    OCCUPANT'S CAN-MATCHED-RANK, SET FROM ITS OWN
+012010*    CAN-CURRENT-PROP AT ACCEPT TIME). WHEN THAT TIES, THE
+012020*    HIGHER-GPA CANDIDATE WINS THE SLOT.
+012030*=================================================================
+012040 3057-CHK-TIEBREAK.
+012050     MOVE INS-SLOT-CAN-ID (INS-IDX, TAR-WORST-SLOT-IDX)
+012060         TO TAR-TARGET-CAN
+012070     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+012080     IF TAR-FOUND-SW = 'Y'
+012090         AND CAN-CURRENT-PROP (CAN-IDX)
+012100             = CAN-MATCHED-RANK (TAR-CAN-FOUND-IDX)
+012110         AND CAN-GPA (CAN-IDX) > CAN-GPA (TAR-CAN-FOUND-IDX)
+012120         MOVE 'Y' TO TAR-TIEBREAK-SW
+012130     END-IF.
+012140 3057-CHK-TIEBREAK-EXIT.
+012150     EXIT.
+012160
+012170*=================================================================
+012180*    3058-WRITE-AUDIT -- LOG THE MATCH DECISION 3051-ACCEPT JUST
+012190*    MADE, WITH THE ROUND AND THE PREFERENCE RANK EACH SIDE
+012200*    ACTUALLY GOT SATISFIED ON
+012210*=================================================================
+012220 3058-WRITE-AUDIT.
+012230     MOVE CAN-ID (CAN-IDX) TO AUD-CAN-ID
+012240     MOVE TAR-TARGET-INS TO AUD-INS-ID
+012250     MOVE CAN-CURRENT-PROP (CAN-IDX) TO AUD-CAN-RANK
+012260     MOVE TAR-RANK-AT-INS TO AUD-INS-RANK
+012270     MOVE TAR-ROUND-NO TO AUD-ROUND-NO
+012280     MOVE TAR-RUN-DATE TO AUD-RUN-DATE
+012290     MOVE TAR-RUN-TIME TO AUD-RUN-TIME
+012300     WRITE AUDIT-RECORD.
+012310 3058-WRITE-AUDIT-EXIT.
+012320     EXIT.
+012330
+012340*=================================================================
+012350*    4000-WRITE-OUT -- EMIT FINAL MATCH LIST TO OUTFILE, AND
+012360*    REBUILD OUTFILE-IDX (OUTPUT_IDX.DAT) AS A DIRECT-ACCESS
+012370*    MIRROR OF THE SAME MATCH SET SO A LATER RELOOKUP RUN HAS A
+012380*    KEYED COPY IT ACTUALLY CONTROLS THE FORMAT OF, RATHER THAN
+012390*    RE-OPENING OUTPUT.TXT ITSELF UNDER A DIFFERENT ORGANIZATION.
+012400*=================================================================
+012410 4000-WRITE-OUT.
+012420     OPEN OUTPUT OUTFILE
+012430     IF NOT OUT-FS-OK
+012440         DISPLAY 'ERROR OPENING OUTFILE FILE, STATUS=' OUT-FS
+012450     END-IF
+012460     OPEN OUTPUT OUTFILE-IDX
+012470     IF NOT OTX-FS-OK
+012480         DISPLAY 'ERROR OPENING OUTFILE-IDX FILE, STATUS=' OTX-FS
+012490     END-IF
+012500     PERFORM 4010-WRITE-MATCH THRU 4010-WRITE-MATCH-EXIT
+012510         VARYING INS-IDX FROM 1 BY 1
+012520         UNTIL INS-IDX > TAR-INS-COUNT
+012530     CLOSE OUTFILE-IDX
+012540     CLOSE OUTFILE.
+012550 4000-WRITE-OUT-EXIT.
+012560     EXIT.
+012570
+012580 4010-WRITE-MATCH.
+012590     IF INS-FILLED-COUNT (INS-IDX) > 0
+012600         SET SLT-IDX TO 1
+012610         PERFORM 4011-WRITE-SLOT THRU 4011-WRITE-SLOT-EXIT
+012620             VARYING SLT-IDX FROM 1 BY 1
+012630             UNTIL SLT-IDX > INS-FILLED-COUNT (INS-IDX)
+012640     END-IF.
+012650 4010-WRITE-MATCH-EXIT.
+012660     EXIT.
+012670
+012680 4011-WRITE-SLOT.
+012690     MOVE INS-SLOT-CAN-ID (INS-IDX, SLT-IDX) TO OUT-CAN-ID
+012700     MOVE OUT-CAN-ID TO TAR-TARGET-CAN
+012710     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+012720     MOVE INS-ID (INS-IDX) TO OUT-INS-ID
+012730     MOVE CAN-MATCHED-RANK (TAR-CAN-FOUND-IDX) TO OUT-CAN-RANK
+012740     MOVE INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX) TO OUT-INS-RANK
+012750     MOVE SLT-IDX TO OUT-SLOT-NO
+012760     IF TAR-FOUND-SW = 'Y'
+012770         MOVE CAN-GPA (TAR-CAN-FOUND-IDX) TO OUT-CAN-GPA
+012780     ELSE
+012790         MOVE 0 TO OUT-CAN-GPA
+012800     END-IF
+012810     MOVE INS-SLOT-PREPIN (INS-IDX, SLT-IDX) TO OUT-PREPIN
+012820     WRITE OUTPUT-RECORD
+012830     MOVE OUT-CAN-ID   TO OUT-IDX-CAN-ID
+012840     MOVE OUT-INS-ID   TO OUT-IDX-INS-ID
+012850     MOVE OUT-CAN-RANK TO OUT-IDX-CAN-RANK
+012860     MOVE OUT-INS-RANK TO OUT-IDX-INS-RANK
+012870     MOVE OUT-SLOT-NO  TO OUT-IDX-SLOT-NO
+012880     MOVE OUT-CAN-GPA  TO OUT-IDX-CAN-GPA
+012890     MOVE OUT-PREPIN   TO OUT-IDX-PREPIN
+012900     WRITE OUTPUT-RECORD-IDX.
+012910 4011-WRITE-SLOT-EXIT.
+012920     EXIT.
+012930
+012940*=================================================================
+012950*    4200-WRITE-PAYROLL -- FIXED-WIDTH EXPORT FOR THE STIPEND
+012960*    BATCH JOB, ONE LINE PER FILLED TA SLOT, SAME MATCH SET AS
+012970*    OUTFILE
+012980*=================================================================
+012990 4200-WRITE-PAYROLL.
+013000     OPEN OUTPUT PAYROLL-EXPORT
+013010     IF NOT PAY-FS-OK
+013020         DISPLAY 'ERROR OPENING PAYROLL-EXPORT FILE, STATUS='
+013030             PAY-FS
+013040     END-IF
+013050     PERFORM 4210-PAYROLL-INS THRU 4210-PAYROLL-INS-EXIT
+013060         VARYING INS-IDX FROM 1 BY 1
+013070         UNTIL INS-IDX > TAR-INS-COUNT
+013080     CLOSE PAYROLL-EXPORT.
+013090 4200-WRITE-PAYROLL-EXIT.
+013100     EXIT.
+013110
+013120 4210-PAYROLL-INS.
+013130     IF INS-FILLED-COUNT (INS-IDX) > 0
+013140         SET SLT-IDX TO 1
+013150         PERFORM 4211-PAYROLL-SLOT THRU 4211-PAYROLL-SLOT-EXIT
+013160             VARYING SLT-IDX FROM 1 BY 1
+013170             UNTIL SLT-IDX > INS-FILLED-COUNT (INS-IDX)
+013180     END-IF.
+013190 4210-PAYROLL-INS-EXIT.
+013200     EXIT.
+013210
+013220 4211-PAYROLL-SLOT.
+013230     MOVE INS-SLOT-CAN-ID (INS-IDX, SLT-IDX) TO PAY-STUDENT-ID
+013240     MOVE INS-COURSE-CODE (INS-IDX) TO PAY-COURSE-CODE
+013250     MOVE INS-APPT-HOURS (INS-IDX) TO PAY-APPT-HOURS
+013260     MOVE INS-TERM-CODE (INS-IDX) TO PAY-TERM-CODE
+013270     WRITE PAYROLL-RECORD.
+013280 4211-PAYROLL-SLOT-EXIT.
+013290     EXIT.
+013300
+013310*=================================================================
+013320*    4100-WRITE-UNM -- LIST EVERY UNMATCHED ID, TWO SECTIONS
+013330*=================================================================
+013340 4100-WRITE-UNM.
+013350     OPEN OUTPUT UNMATCHED
+013360     IF NOT UNM-FS-OK
+013370         DISPLAY 'ERROR OPENING UNMATCHED FILE, STATUS=' UNM-FS
+013380     END-IF
+013390     MOVE 'UNMATCHED CANDIDATES' TO UNMATCHED-RECORD
+013400     WRITE UNMATCHED-RECORD
+013410     PERFORM 4110-WRITE-UNM-CAN THRU 4110-WRITE-UNM-CAN-EXIT
+013420         VARYING CAN-IDX FROM 1 BY 1
+013430         UNTIL CAN-IDX > TAR-CAN-COUNT
+013440     MOVE 'UNMATCHED INSTRUCTORS' TO UNMATCHED-RECORD
+013450     WRITE UNMATCHED-RECORD
+013460     PERFORM 4120-WRITE-UNM-INS THRU 4120-WRITE-UNM-INS-EXIT
+013470         VARYING INS-IDX FROM 1 BY 1
+013480         UNTIL INS-IDX > TAR-INS-COUNT
+013490     CLOSE UNMATCHED.
+013500 4100-WRITE-UNM-EXIT.
+013510     EXIT.
+013520
+013530 4110-WRITE-UNM-CAN.
+013540     IF CAN-NOT-MATCHED (CAN-IDX)
+013550         MOVE SPACES TO UNMATCHED-RECORD
+013560         MOVE CAN-ID (CAN-IDX) TO UNMATCHED-RECORD
+013570         WRITE UNMATCHED-RECORD
+013580     END-IF.
+013590 4110-WRITE-UNM-CAN-EXIT.
+013600     EXIT.
+013610
+013620 4120-WRITE-UNM-INS.
+013630     IF INS-FILLED-COUNT (INS-IDX) = 0
+013640         MOVE SPACES TO UNMATCHED-RECORD
+013650         MOVE INS-ID (INS-IDX) TO UNMATCHED-RECORD
+013660         WRITE UNMATCHED-RECORD
+013670     END-IF.
+013680 4120-WRITE-UNM-INS-EXIT.
+013690     EXIT.
+013700
+013710*=================================================================
+013720*    4300-WRITE-SUMMARY -- RUN-SUMMARY STATISTICS REPORT, SAME
+013730*    RUN THAT ALREADY PRODUCED OUTFILE, BROKEN OUT BY CHOICE RANK
+013740*    ACTUALLY SATISFIED
+013750*=================================================================
+013760 4300-WRITE-SUMMARY.
+013770     OPEN OUTPUT SUMMARY
+013780     IF NOT SUM-FS-OK
+013790         DISPLAY 'ERROR OPENING SUMMARY FILE, STATUS=' SUM-FS
+013800     END-IF
+013810     MOVE 0 TO TAR-SUM-1ST
+013820     MOVE 0 TO TAR-SUM-2ND
+013830     MOVE 0 TO TAR-SUM-3RD-PLUS
+013840     MOVE 0 TO TAR-SUM-PREPIN
+013850     MOVE 0 TO TAR-SUM-UNMATCHED
+013860     PERFORM 4310-TALLY-CAN THRU 4310-TALLY-CAN-EXIT
+013870         VARYING CAN-IDX FROM 1 BY 1
+013880         UNTIL CAN-IDX > TAR-CAN-COUNT
+013890     PERFORM 4320-WRITE-SUMMARY-LINES THRU
+013900         4320-WRITE-SUMMARY-LINES-EXIT
+013910     CLOSE SUMMARY.
+013920 4300-WRITE-SUMMARY-EXIT.
+013930     EXIT.
+013940
+013950 4310-TALLY-CAN.
+013960     EVALUATE TRUE
+013970         WHEN CAN-NOT-MATCHED (CAN-IDX)
+013980             ADD 1 TO TAR-SUM-UNMATCHED
+013990         WHEN CAN-IS-PREPIN (CAN-IDX)
+014000             ADD 1 TO TAR-SUM-PREPIN
+014010         WHEN CAN-MATCHED-RANK (CAN-IDX) = 1
+014020             ADD 1 TO TAR-SUM-1ST
+014030         WHEN CAN-MATCHED-RANK (CAN-IDX) = 2
+014040             ADD 1 TO TAR-SUM-2ND
+014050         WHEN OTHER
+014060             ADD 1 TO TAR-SUM-3RD-PLUS
+014070     END-EVALUATE.
+014080 4310-TALLY-CAN-EXIT.
+014090     EXIT.
+014100
+014110 4320-WRITE-SUMMARY-LINES.
+014120     MOVE SPACES TO SUMMARY-RECORD
+014130     STRING 'CANDIDATES PROCESSED      : ' TAR-CAN-COUNT
+014140         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014150     WRITE SUMMARY-RECORD
+014160     MOVE SPACES TO SUMMARY-RECORD
+014170     STRING 'INSTRUCTORS PROCESSED     : ' TAR-INS-COUNT
+014180         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014190     WRITE SUMMARY-RECORD
+014200     MOVE SPACES TO SUMMARY-RECORD
+014210     STRING 'MATCHED ON 1ST CHOICE     : ' TAR-SUM-1ST
+014220         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014230     WRITE SUMMARY-RECORD
+014240     MOVE SPACES TO SUMMARY-RECORD
+014250     STRING 'MATCHED ON 2ND CHOICE     : ' TAR-SUM-2ND
+014260         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014270     WRITE SUMMARY-RECORD
+014280     MOVE SPACES TO SUMMARY-RECORD
+014290     STRING 'MATCHED ON 3RD CHOICE+    : ' TAR-SUM-3RD-PLUS
+014300         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014310     WRITE SUMMARY-RECORD
+014320     MOVE SPACES TO SUMMARY-RECORD
+014330     STRING 'PRE-PINNED (OVERRIDE)     : ' TAR-SUM-PREPIN
+014340         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014350     WRITE SUMMARY-RECORD
+014360     MOVE SPACES TO SUMMARY-RECORD
+014370     STRING 'UNMATCHED CANDIDATES      : ' TAR-SUM-UNMATCHED
+014380         DELIMITED BY SIZE INTO SUMMARY-RECORD
+014390     WRITE SUMMARY-RECORD.
+014400 4320-WRITE-SUMMARY-LINES-EXIT.
+014410     EXIT.
+014420
+014430*=================================================================
+014440*    5000-RELOOKUP-MODE -- TARGETED RE-RESOLUTION OF A SHORT
+014450*    LIST OF CHANGED CANDIDATE/INSTRUCTOR IDS (RELOOKUP.TXT)
+014460*    AGAINST OUTFILE-IDX (OUTPUT_IDX.DAT), A SEPARATE DIRECT-ACCESS
+014470*    MIRROR OF OUTPUT.TXT THAT 4000-WRITE-OUT MAINTAINS ON EVERY
+014480*    FULL RUN, SO ONLY THE AFFECTED RECORDS ARE TOUCHED AND EVERY
+014490*    OTHER PAIRING ALREADY SENT OUT TO STUDENTS IS LEFT EXACTLY AS
+014500*    IT WAS. 2000-LOAD-CAN/2100-LOAD-INS REBUILD CAN-TABLE/
+014510*    INS-TABLE FROM THE CURRENT (POSSIBLY EDITED) INPUT FILES, BUT
+014520*    THAT LEAVES EVERY SLOT LOOKING EMPTY -- 5005-LOAD-EXISTING
+014530*    REPLAYS THE PRIOR RUN'S OUTFILE-IDX CONTENTS BACK INTO BOTH
+014540*    TABLES BEFORE ANY CHANGED ID IS RESOLVED, SO AN UNTOUCHED
+014550*    CANDIDATE'S SLOT IS NEVER OVERWRITTEN BY ONE THAT DID CHANGE.
+014560*=================================================================
+014570 5000-RELOOKUP-MODE.
+014580     PERFORM 2000-LOAD-CAN THRU 2000-LOAD-CAN-EXIT
+014590     PERFORM 2100-LOAD-INS THRU 2100-LOAD-INS-EXIT
+014600     MOVE 'N' TO TAR-RLU-EOF-SW
+014610     PERFORM 1130-OPEN-AUDIT-LOG THRU 1130-OPEN-AUDIT-LOG-EXIT
+014620     OPEN INPUT RELOOKUP-LIST
+014630     IF NOT RLU-FS-OK
+014640         DISPLAY 'ERROR OPENING RELOOKUP-LIST FILE, STATUS='
+014650             RLU-FS
+014660     END-IF
+014670     OPEN I-O OUTFILE-IDX
+014680     IF NOT OTX-FS-OK
+014690         DISPLAY 'ERROR OPENING OUTFILE-IDX FILE, STATUS='
+014700             OTX-FS
+014710     END-IF
+014720     MOVE 'N' TO TAR-IDX-EOF-SW
+014730     PERFORM 5005-LOAD-EXISTING THRU 5005-LOAD-EXISTING-EXIT
+014740     PERFORM 5010-READ-RLU THRU 5010-READ-RLU-EXIT
+014750         UNTIL TAR-RLU-EOF-SW = 'Y'
+014760     CLOSE OUTFILE-IDX
+014770     CLOSE AUDIT-LOG
+014780     CLOSE RELOOKUP-LIST.
+014790 5000-RELOOKUP-MODE-EXIT.
+014800     EXIT.
+014810
+014820*=================================================================
+014830*    5005-LOAD-EXISTING -- REPLAY EVERY RECORD ALREADY IN
+014840*    OUTFILE-IDX BACK INTO CAN-TABLE/INS-TABLE BEFORE ANY CHANGED
+014850*    ID IS RESOLVED, SO THE TABLES REFLECT THE PRIOR RUN'S REAL
+014860*    MATCH SET INSTEAD OF LOOKING EMPTY.
+014870*=================================================================
+014880 5005-LOAD-EXISTING.
+014890     PERFORM 5006-READ-EXISTING THRU 5006-READ-EXISTING-EXIT
+014900         UNTIL TAR-IDX-EOF-SW = 'Y'.
+014910 5005-LOAD-EXISTING-EXIT.
+014920     EXIT.
+014930
+014940 5006-READ-EXISTING.
+014950     READ OUTFILE-IDX NEXT RECORD
+014960         AT END
+014970             MOVE 'Y' TO TAR-IDX-EOF-SW
+014980             GO TO 5006-READ-EXISTING-EXIT
+014990     END-READ
+015000     MOVE OUT-IDX-CAN-ID TO TAR-TARGET-CAN
+015010     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+015020     IF TAR-FOUND-SW = 'N'
+015030         GO TO 5006-READ-EXISTING-EXIT
+015040     END-IF
+015050     SET CAN-IDX TO TAR-CAN-FOUND-IDX
+015060     SET CAN-IS-MATCHED (CAN-IDX) TO TRUE
+015070     MOVE OUT-IDX-INS-ID TO CAN-MATCHED-INS (CAN-IDX)
+015080     MOVE OUT-IDX-CAN-RANK TO CAN-MATCHED-RANK (CAN-IDX)
+015090     IF OUT-IDX-PREPIN = 'Y'
+015100        SET CAN-IS-PREPIN (CAN-IDX) TO TRUE
+015110     ELSE
+015120        MOVE 'N' TO CAN-PREPIN-SW (CAN-IDX)
+015130     END-IF
+015140     MOVE OUT-IDX-INS-ID TO TAR-TARGET-INS
+015150     PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+015160     IF TAR-FOUND-SW = 'Y'
+015170        SET INS-IDX TO TAR-INS-FOUND-IDX
+015180        IF OUT-IDX-SLOT-NO > 0 AND OUT-IDX-SLOT-NO <= 5
+015190            SET SLT-IDX TO OUT-IDX-SLOT-NO
+015200            MOVE OUT-IDX-CAN-ID TO
+015210                INS-SLOT-CAN-ID (INS-IDX, SLT-IDX)
+015220            MOVE OUT-IDX-INS-RANK TO
+015230                INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX)
+015240            MOVE OUT-IDX-PREPIN TO
+015250                INS-SLOT-PREPIN (INS-IDX, SLT-IDX)
+015260            IF OUT-IDX-SLOT-NO > INS-FILLED-COUNT (INS-IDX)
+015270                SET INS-FILLED-COUNT (INS-IDX) TO SLT-IDX
+015280            END-IF
+015290        END-IF
+015300     END-IF.
+015310 5006-READ-EXISTING-EXIT.
+015320     EXIT.
+015330
+015340 5010-READ-RLU.
+015350     READ RELOOKUP-LIST
+015360         AT END
+015370             MOVE 'Y' TO TAR-RLU-EOF-SW
+015380             GO TO 5010-READ-RLU-EXIT
+015390     END-READ
+015400     PERFORM 5020-RESOLVE-ID THRU 5020-RESOLVE-ID-EXIT.
+015410 5010-READ-RLU-EXIT.
+015420     EXIT.
+015430
+015440*=================================================================
+015450*    5020-RESOLVE-ID -- DECIDE WHETHER A CHANGED-ID LINE NAMES A
+015460*    CANDIDATE OR AN INSTRUCTOR, OR NAMES NEITHER ANY LONGER. AN
+015470*    ID MATCHING NEITHER TABLE MAY STILL BE AN INSTRUCTOR THAT
+015480*    WAS REMOVED OUTRIGHT RATHER THAN JUST EDITED -- 5041-
+015490*    RESOLVE-INS-CAN IS REUSED TO RE-RESOLVE ANY CANDIDATE
+015500*    CAN-TABLE STILL SHOWS MATCHED TO IT, SINCE THAT SLOT NO
+015510*    LONGER EXISTS TO HOLD THEM.
+015520*=================================================================
+015530 5020-RESOLVE-ID.
+015540     MOVE RELOOKUP-RECORD-IN TO TAR-TARGET-CAN
+015550     PERFORM 3053-FIND-CAN THRU 3053-FIND-CAN-EXIT
+015560     IF TAR-FOUND-SW = 'Y'
+015570         SET CAN-IDX TO TAR-CAN-FOUND-IDX
+015580         PERFORM 5030-RESOLVE-CAN THRU 5030-RESOLVE-CAN-EXIT
+015590     ELSE
+015600         MOVE RELOOKUP-RECORD-IN TO TAR-TARGET-INS
+015610         PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+015620         IF TAR-FOUND-SW = 'Y'
+015630             PERFORM 5040-RESOLVE-INS THRU 5040-RESOLVE-INS-EXIT
+015640         ELSE
+015650             MOVE RELOOKUP-RECORD-IN TO OUT-IDX-CAN-ID
+015660             DELETE OUTFILE-IDX
+015670                 INVALID KEY
+015680                     CONTINUE
+015690             END-DELETE
+015700             PERFORM 5041-RESOLVE-INS-CAN
+015710                 THRU 5041-RESOLVE-INS-CAN-EXIT
+015720                 VARYING CAN-IDX FROM 1 BY 1
+015730                 UNTIL CAN-IDX > TAR-CAN-COUNT
+015740         END-IF
+015750     END-IF.
+015760 5020-RESOLVE-ID-EXIT.
+015770     EXIT.
+015780
+015790*=================================================================
+015800*    5030-RESOLVE-CAN -- RE-RUN JUST ONE CANDIDATE'S PROPOSAL
+015810*    CYCLE AGAINST CURRENT INS-TABLE CAPACITY (CAN-IDX SET BY
+015820*    THE CALLER) AND REWRITE ITS OUTFILE-IDX RECORD DIRECTLY. IF
+015830*    THIS CANDIDATE ALREADY HELD A SLOT FROM THE PRIOR RUN (JUST
+015840*    REPLAYED BY 5005-LOAD-EXISTING), THAT SLOT IS FREED FIRST SO
+015850*    THE NEW PROPOSAL CYCLE DOESN'T LEAVE A STALE DUPLICATE ENTRY
+015860*    BEHIND AT THE OLD INSTRUCTOR.
+015870*    A PROPOSAL CYCLE CAN ALSO BUMP A DIFFERENT CANDIDATE OUT OF
+015880*    A SLOT IT HELD GOING IN (3052-BUMP) -- TAR-BUMP-SW/
+015890*    TAR-BUMPED-CAN-IDX LET 5033-CHASE-BUMP GIVE THAT CANDIDATE
+015900*    ITS OWN PROPOSAL CYCLE AND OUTFILE-IDX REWRITE, RATHER THAN
+015910*    LEAVING IT SHOWING A MATCH IT NO LONGER HOLDS.
+015920*=================================================================
+015930 5030-RESOLVE-CAN.
+015940     SET TAR-SAVE-CAN-IDX TO CAN-IDX
+015950     IF CAN-IS-MATCHED (CAN-IDX)
+015960        PERFORM 5031-FREE-OLD-SLOT THRU 5031-FREE-OLD-SLOT-EXIT
+015970     END-IF
+015980     SET CAN-NOT-MATCHED (CAN-IDX) TO TRUE
+015990     MOVE 1 TO CAN-CURRENT-PROP (CAN-IDX)
+016000     MOVE 'N' TO TAR-BUMP-SW
+016010     PERFORM 5034-PROPOSE-WRITE THRU 5034-PROPOSE-WRITE-EXIT
+016020     PERFORM 5033-CHASE-BUMP THRU 5033-CHASE-BUMP-EXIT
+016030         UNTIL TAR-BUMP-SW = 'N'
+016040     SET CAN-IDX TO TAR-SAVE-CAN-IDX.
+016050 5030-RESOLVE-CAN-EXIT.
+016060     EXIT.
+016070
+016080*=================================================================
+016090*    5033-CHASE-BUMP -- RE-RUN THE PROPOSAL CYCLE FOR WHICHEVER
+016100*    CANDIDATE 3052-BUMP JUST EVICTED FROM A SLOT, SO ITS
+016110*    OUTFILE-IDX RECORD REFLECTS WHERE IT LANDS NEXT (OR THAT IT
+016120*    IS NOW UNMATCHED) INSTEAD OF THE STALE SLOT IT WAS BUMPED
+016130*    OUT OF. MAY ITSELF TRIGGER ANOTHER BUMP, WHICH THE CALLER'S
+016140*    UNTIL TAR-BUMP-SW = 'N' LOOP CHASES IN TURN.
+016150*=================================================================
+016160 5033-CHASE-BUMP.
+016170     SET CAN-IDX TO TAR-BUMPED-CAN-IDX
+016180     MOVE 'N' TO TAR-BUMP-SW
+016190     PERFORM 5034-PROPOSE-WRITE THRU 5034-PROPOSE-WRITE-EXIT.
+016200 5033-CHASE-BUMP-EXIT.
+016210     EXIT.
+016220
+016230*=================================================================
+016240*    5034-PROPOSE-WRITE -- RUN CAN-IDX'S PROPOSAL CYCLE TO
+016250*    COMPLETION (MATCHED OR OUT OF PREFERENCES) AND REWRITE ITS
+016260*    OUTFILE-IDX RECORD TO MATCH THE OUTCOME.
+016270*=================================================================
+016280 5034-PROPOSE-WRITE.
+016290     PERFORM 3020-PROPOSE THRU 3020-PROPOSE-EXIT
+016300         UNTIL CAN-IS-MATCHED (CAN-IDX)
+016310         OR CAN-CURRENT-PROP (CAN-IDX) > CAN-PREF-COUNT (CAN-IDX)
+016320     PERFORM 5050-WRITE-RESULT THRU 5050-WRITE-RESULT-EXIT.
+016330 5034-PROPOSE-WRITE-EXIT.
+016340     EXIT.
+016350
+016360*=================================================================
+016370*    5031-FREE-OLD-SLOT -- CLEAR THIS CANDIDATE OUT OF WHICHEVER
+016380*    SLOT OF ITS PRIOR-RUN INSTRUCTOR IT WAS REPLAYED INTO
+016390*=================================================================
+016400 5031-FREE-OLD-SLOT.
+016410     MOVE CAN-MATCHED-INS (CAN-IDX) TO TAR-TARGET-INS
+016420     PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+016430     IF TAR-FOUND-SW = 'Y'
+016440         SET INS-IDX TO TAR-INS-FOUND-IDX
+016450         PERFORM 5032-CHK-FREE-SLOT THRU 5032-CHK-FREE-SLOT-EXIT
+016460             VARYING SLT-IDX FROM 1 BY 1
+016470             UNTIL SLT-IDX > INS-NUM-SLOTS (INS-IDX)
+016480     END-IF.
+016490 5031-FREE-OLD-SLOT-EXIT.
+016500     EXIT.
+016510
+016520 5032-CHK-FREE-SLOT.
+016530     IF INS-SLOT-CAN-ID (INS-IDX, SLT-IDX) = CAN-ID (CAN-IDX)
+016540         MOVE SPACES TO INS-SLOT-CAN-ID (INS-IDX, SLT-IDX)
+016550         MOVE 0 TO INS-SLOT-CAN-RANK (INS-IDX, SLT-IDX)
+016560         MOVE 'N' TO INS-SLOT-PREPIN (INS-IDX, SLT-IDX)
+016570     END-IF.
+016580 5032-CHK-FREE-SLOT-EXIT.
+016590     EXIT.
+016600
+016610*=================================================================
+016620*    5040-RESOLVE-INS -- A CHANGED INSTRUCTOR RECORD MEANS EVERY
+016630*    CANDIDATE CURRENTLY MATCHED TO IT MUST BE RE-RESOLVED, SINCE
+016640*    THAT INSTRUCTOR'S SLOT COUNT OR PREFERENCES MAY HAVE MOVED
+016650*=================================================================
+016660 5040-RESOLVE-INS.
+016670     SET INS-IDX TO TAR-INS-FOUND-IDX
+016680     MOVE INS-ID (INS-IDX) TO TAR-TARGET-INS
+016690     PERFORM 5041-RESOLVE-INS-CAN THRU 5041-RESOLVE-INS-CAN-EXIT
+016700         VARYING CAN-IDX FROM 1 BY 1
+016710         UNTIL CAN-IDX > TAR-CAN-COUNT.
+016720 5040-RESOLVE-INS-EXIT.
+016730     EXIT.
+016740
+016750 5041-RESOLVE-INS-CAN.
+016760     IF CAN-MATCHED-INS (CAN-IDX) = TAR-TARGET-INS
+016770         PERFORM 5030-RESOLVE-CAN THRU 5030-RESOLVE-CAN-EXIT
+016780     END-IF.
+016790 5041-RESOLVE-INS-CAN-EXIT.
+016800     EXIT.
+016810
+016820*=================================================================
+016830*    5050-WRITE-RESULT -- DIRECTLY REWRITE (OR DELETE) JUST THE
+016840*    OUTFILE-IDX RECORD KEYED BY THE CANDIDATE 5030-RESOLVE-CAN
+016850*    JUST RE-RESOLVED, BY CANDIDATE ID, LEAVING EVERY OTHER
+016860*    RECORD IN OUTPUT.TXT UNTOUCHED
+016870*=================================================================
+016880 5050-WRITE-RESULT.
+016890     MOVE CAN-ID (CAN-IDX) TO OUT-IDX-CAN-ID
+016900     IF CAN-IS-MATCHED (CAN-IDX)
+016910         MOVE CAN-MATCHED-INS (CAN-IDX) TO OUT-IDX-INS-ID
+016920         MOVE CAN-MATCHED-RANK (CAN-IDX) TO OUT-IDX-CAN-RANK
+016930         MOVE TAR-RANK-AT-INS TO OUT-IDX-INS-RANK
+016940         PERFORM 5051-FIND-SLOT THRU 5051-FIND-SLOT-EXIT
+016950         MOVE CAN-GPA (CAN-IDX) TO OUT-IDX-CAN-GPA
+016960         IF CAN-IS-PREPIN (CAN-IDX)
+016970             MOVE 'Y' TO OUT-IDX-PREPIN
+016980         ELSE
+016990             MOVE 'N' TO OUT-IDX-PREPIN
+017000         END-IF
+017010         REWRITE OUTPUT-RECORD-IDX
+017020             INVALID KEY
+017030                 WRITE OUTPUT-RECORD-IDX
+017040                     INVALID KEY
+017050                         CONTINUE
+017060                     END-WRITE
+017070         END-REWRITE
+017080     ELSE
+017090         DELETE OUTFILE-IDX
+017100             INVALID KEY
+017110                 CONTINUE
+017120         END-DELETE
+017130     END-IF.
+017140 5050-WRITE-RESULT-EXIT.
+017150     EXIT.
+017160
+017170*=================================================================
+017180*    5051-FIND-SLOT -- LOCATE WHICH SLOT OF THE MATCHED
+017190*    INSTRUCTOR NOW HOLDS THIS CANDIDATE, FOR OUT-IDX-SLOT-NO
+017200*=================================================================
+017210 5051-FIND-SLOT.
+017220     MOVE CAN-MATCHED-INS (CAN-IDX) TO TAR-TARGET-INS
+017230     PERFORM 3030-FIND-INS THRU 3030-FIND-INS-EXIT
+017240     MOVE 0 TO OUT-IDX-SLOT-NO
+017250     IF TAR-FOUND-SW = 'Y'
+017260         SET INS-IDX TO TAR-INS-FOUND-IDX
+017270         PERFORM 5052-CHK-SLOT THRU 5052-CHK-SLOT-EXIT
+017280             VARYING SLT-IDX FROM 1 BY 1
+017290             UNTIL SLT-IDX > INS-FILLED-COUNT (INS-IDX)
+017300     END-IF.
+017310 5051-FIND-SLOT-EXIT.
+017320     EXIT.
+017330
+017340 5052-CHK-SLOT.
+017350     IF INS-SLOT-CAN-ID (INS-IDX, SLT-IDX) = CAN-ID (CAN-IDX)
+017360         MOVE SLT-IDX TO OUT-IDX-SLOT-NO
+017370     END-IF.
+017380 5052-CHK-SLOT-EXIT.
+017390     EXIT.
